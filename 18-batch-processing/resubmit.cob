@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUBMIT.
+       AUTHOR. LEARNER.
+
+      *> ============================================
+      *> Resubmission workflow for corrected records
+      *> ============================================
+      *> BATCH.cob drops rejected transactions into a
+      *> date-stamped error-trans-YYYYMMDD.dat file along
+      *> with the reason they were rejected. This program
+      *> walks an operator through that reject file one
+      *> record at a time,
+      *> lets them key in a corrected version of any
+      *> record worth saving, and writes the corrections
+      *> to resubmit-trans.dat.
+      *>
+      *> BATCH.cob picks resubmit-trans.dat back up at
+      *> the start of its next run and folds the
+      *> corrected records into the day's transaction
+      *> feed, so nothing has to be retyped twice.
+      *>
+      *> TO COMPILE AND RUN:
+      *>   cobc -x resubmit.cob -o resubmit
+      *>   ./resubmit
+      *> ============================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   ASSIGN TO a WORKING-STORAGE data name, same as
+      *>   BATCH.cob, so this can be pointed at any day's
+      *>   dated reject file - see 1050-BUILD-ERROR-FILENAME.
+           SELECT ERROR-FILE
+               ASSIGN TO WS-ERROR-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+
+           SELECT RESUBMIT-FILE
+               ASSIGN TO "resubmit-trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUBMIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *> Input: a day's rejected transactions - same layout
+      *> BATCH.cob writes: batch date, then the transaction
+      *> data and reject reason
+       FD ERROR-FILE.
+       01 ERROR-RECORD.
+          05 ER-BATCH-DATE     PIC 9(8).
+          05 ER-DATA          PIC X(55).
+          05 ER-REASON        PIC X(30).
+
+      *> Output: corrected records for tomorrow's batch
+       FD RESUBMIT-FILE.
+       01 RESUBMIT-RECORD    PIC X(55).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ERROR-STATUS    PIC XX.
+       01 WS-RESUBMIT-STATUS PIC XX.
+
+      *>   Batch date of the reject file to work through, and
+      *>   the dated filename built from it - BATCH.cob names
+      *>   its reject file the same way (1050-BUILD-DAILY-FILENAMES)
+       01 WS-PROCESS-DATE     PIC 9(8) VALUE 0.
+       01 WS-ERROR-FILENAME   PIC X(24) VALUE SPACES.
+
+       01 WS-EOF             PIC X VALUE "N".
+          88 END-OF-FILE     VALUE "Y".
+          88 NOT-EOF         VALUE "N".
+
+       01 WS-RESUBMIT-YN     PIC X VALUE "N".
+          88 WANTS-RESUBMIT  VALUE "Y" "y".
+
+       01 WS-CORRECTED-RECORD PIC X(55).
+
+       01 WS-TOTAL-READ       PIC 9(5) VALUE 0.
+       01 WS-TOTAL-RESUBMITTED PIC 9(5) VALUE 0.
+       01 WS-TOTAL-SKIPPED    PIC 9(5) VALUE 0.
+
+      *>   Tracks whether 1000-INITIALIZE actually opened both
+      *>   files, since WS-ERROR-STATUS gets overwritten by the
+      *>   later READs and can't be trusted for that by cleanup
+       01 WS-FILES-OPEN       PIC X VALUE "N".
+          88 FILES-ARE-OPEN   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           IF NOT-EOF
+               PERFORM 2000-PROCESS-ERRORS
+           END-IF.
+           PERFORM 3000-CLEANUP.
+           STOP RUN.
+
+      *> --- Open the reject file and the corrections file ---
+       1000-INITIALIZE.
+           DISPLAY "=== Reject Resubmission Workflow ===".
+           PERFORM 1050-BUILD-ERROR-FILENAME.
+           OPEN INPUT ERROR-FILE.
+           IF WS-ERROR-STATUS NOT = "00"
+               DISPLAY "No " WS-ERROR-FILENAME
+                   " found - nothing to resubmit."
+               SET END-OF-FILE TO TRUE
+           ELSE
+               OPEN OUTPUT RESUBMIT-FILE
+               SET FILES-ARE-OPEN TO TRUE
+           END-IF.
+
+      *> --- Ask which day's reject file to work through, and
+      *>     build its name the way BATCH.cob does ---
+       1050-BUILD-ERROR-FILENAME.
+           DISPLAY "Enter the batch date of the reject file "
+               "(YYYYMMDD), or press Enter for today: "
+               WITH NO ADVANCING.
+           ACCEPT WS-PROCESS-DATE.
+           IF WS-PROCESS-DATE = 0
+               ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD
+           END-IF.
+           STRING "error-trans-" DELIMITED BY SIZE
+                   WS-PROCESS-DATE DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+               INTO WS-ERROR-FILENAME
+           END-STRING.
+
+      *> --- Walk the reject file, offering each record for fix ---
+       2000-PROCESS-ERRORS.
+           READ ERROR-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-TOTAL-READ
+               PERFORM 2100-OFFER-RECORD
+               READ ERROR-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+      *> --- Show one rejected record and take the operator's fix ---
+       2100-OFFER-RECORD.
+           DISPLAY SPACES.
+           DISPLAY "Rejected: " ER-DATA.
+           DISPLAY "Reason:   " ER-REASON.
+           DISPLAY "Resubmit this record? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-RESUBMIT-YN.
+
+           IF WANTS-RESUBMIT
+               DISPLAY "Enter corrected record "
+                   "(ACCTNNNN,TYPE,AMOUNT,DESC,BRANCH,DATE): "
+                   WITH NO ADVANCING
+               ACCEPT WS-CORRECTED-RECORD
+               MOVE WS-CORRECTED-RECORD TO RESUBMIT-RECORD
+               WRITE RESUBMIT-RECORD
+               ADD 1 TO WS-TOTAL-RESUBMITTED
+           ELSE
+               ADD 1 TO WS-TOTAL-SKIPPED
+           END-IF.
+
+      *> --- Close up and report what happened ---
+       3000-CLEANUP.
+           IF FILES-ARE-OPEN
+               CLOSE ERROR-FILE
+               CLOSE RESUBMIT-FILE
+           END-IF.
+
+           DISPLAY SPACES.
+           DISPLAY "Resubmission complete.".
+           DISPLAY "  Rejects reviewed:  " WS-TOTAL-READ.
+           DISPLAY "  Resubmitted:       " WS-TOTAL-RESUBMITTED.
+           DISPLAY "  Skipped:           " WS-TOTAL-SKIPPED.
+           DISPLAY "See resubmit-trans.dat - BATCH picks it up "
+               "next run.".
