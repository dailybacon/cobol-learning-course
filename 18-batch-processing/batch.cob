@@ -32,33 +32,79 @@
       *>   them, and produce an end-of-day report.
       *>
       *> TO COMPILE AND RUN:
-      *>   cobc -x batch.cob -o batch
+      *>   cobc -x -I ../copybooks batch.cob
+      *>       ../13-subprograms/codefmt.cob
+      *>       ../13-subprograms/intcalc.cob -o batch
       *>   ./batch
+      *>
+      *> NOTE: -I ../copybooks pulls in the shared FILE
+      *>   STATUS condition names from filestat.cpy.
+      *>   CODEFMT and INTCALC (13-subprograms) are
+      *>   CALLed to check account/product code prefixes
+      *>   and to work out savings interest.
       *> ============================================
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANS-FILE
+           SELECT OPTIONAL TRANS-FILE
                ASSIGN TO "transactions.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TRANS-STATUS.
 
+      *>   ASSIGN TO a WORKING-STORAGE data name (rather than a
+      *>   literal) so the file name can be built at runtime with
+      *>   today's batch date - see 1050-BUILD-DAILY-FILENAMES.
            SELECT VALID-FILE
-               ASSIGN TO "valid-trans.dat"
+               ASSIGN TO WS-VALID-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-VALID-STATUS.
 
            SELECT ERROR-FILE
-               ASSIGN TO "error-trans.dat"
+               ASSIGN TO WS-ERROR-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-ERROR-STATUS.
 
+      *> High-value rejects worth a human's attention before EOD
+           SELECT EXCEPTION-FILE
+               ASSIGN TO WS-EXCPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+
            SELECT REPORT-FILE
-               ASSIGN TO "daily-report.txt"
+               ASSIGN TO WS-REPORT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-RPT-STATUS.
 
+      *> Account balances, carried forward run to run
+           SELECT ACCOUNT-MASTER
+               ASSIGN TO "account-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+
+      *> Checkpoint: last transaction record fully processed,
+      *> so an abended run can resume without double-counting
+           SELECT RESTART-FILE
+               ASSIGN TO "batch-restart.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+      *> Corrected records from RESUBMIT.cob, folded back
+      *> into today's feed before processing begins
+           SELECT RESUBMIT-FILE
+               ASSIGN TO "resubmit-trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUBMIT-FSTATUS.
+
+      *> End-of-day headline counts for the mail-batch step to
+      *> pick up and send to the ops distribution list
+           SELECT SUMMARY-FILE
+               ASSIGN TO WS-SUMMARY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -73,27 +119,222 @@
           05 TR-AMOUNT        PIC 9(7)V99.
           05 FILLER          PIC X VALUE ",".
           05 TR-DESC          PIC X(20).
+          05 FILLER          PIC X VALUE ",".
+          05 TR-BRANCH        PIC X(4).
+      *>     Branch/teller code that originated the txn
+          05 FILLER          PIC X VALUE ",".
+          05 TR-EFF-DATE      PIC 9(8).
+      *>     Effective date of the transaction, YYYYMMDD
 
-      *> Output: valid transactions
+      *> Output: valid transactions. Every daily output record
+      *> carries the batch date so a line can be traced back to
+      *> the run that produced it even after several days' worth
+      *> of dated files pile up side by side.
        FD VALID-FILE.
-       01 VALID-RECORD       PIC X(50).
+       01 VALID-RECORD.
+          05 VR-BATCH-DATE     PIC 9(8).
+          05 VR-DATA           PIC X(55).
 
       *> Output: rejected transactions
        FD ERROR-FILE.
        01 ERROR-RECORD.
-          05 ER-DATA          PIC X(42).
+          05 ER-BATCH-DATE     PIC 9(8).
+          05 ER-DATA          PIC X(55).
           05 ER-REASON        PIC X(30).
 
+      *> High-value exceptions: same shape as the reject file
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+          05 EX-BATCH-DATE     PIC 9(8).
+          05 EX-DATA          PIC X(55).
+          05 EX-REASON        PIC X(30).
+
       *> Output: daily report
        FD REPORT-FILE.
        01 RPT-LINE           PIC X(70).
 
+      *> Master: running account balances
+       FD ACCOUNT-MASTER.
+       01 ACCOUNT-RECORD.
+          05 AM-ACCT-NO       PIC X(8).
+          05 AM-ACCT-TYPE     PIC X.
+      *>     C=Checking, S=Savings
+          05 AM-BALANCE       PIC S9(9)V99.
+
+      *> Checkpoint/restart record
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+          05 RS-LAST-RECNO    PIC 9(7).
+          05 FILLER           PIC X VALUE ",".
+          05 RS-LAST-ACCT     PIC X(8).
+
+      *> Corrected records waiting to be folded back in
+       FD RESUBMIT-FILE.
+       01 RESUBMIT-RECORD    PIC X(55).
+
+      *> End-of-day summary: the same headline counts 4000-CLEANUP
+      *> DISPLAYs to the console, in a fixed comma layout a
+      *> mail-batch step can parse without human eyes on it
+       FD SUMMARY-FILE.
+       01 SUMMARY-RECORD.
+          05 SUM-BATCH-DATE      PIC 9(8).
+          05 FILLER              PIC X VALUE ",".
+          05 SUM-TOTAL-READ      PIC 9(5).
+          05 FILLER              PIC X VALUE ",".
+          05 SUM-TOTAL-VALID     PIC 9(5).
+          05 FILLER              PIC X VALUE ",".
+          05 SUM-TOTAL-ERROR     PIC 9(5).
+          05 FILLER              PIC X VALUE ",".
+          05 SUM-TOTAL-EXCEPTION PIC 9(5).
+          05 FILLER              PIC X VALUE ",".
+          05 SUM-REVIEW-FLAG     PIC X.
+      *>     Y=daily withdrawals exceeded the review threshold
+
        WORKING-STORAGE SECTION.
       *> File statuses
        01 WS-TRANS-STATUS    PIC XX.
+           COPY "filestat.cpy"
+               REPLACING ==FS-SUCCESS==
+                       BY ==TR-FS-SUCCESS==
+                         ==FS-END-OF-FILE==
+                       BY ==TR-FS-END-OF-FILE==
+                         ==FS-DUPLICATE-KEY==
+                       BY ==TR-FS-DUPLICATE-KEY==
+                         ==FS-NOT-FOUND==
+                       BY ==TR-FS-NOT-FOUND==
+                         ==FS-FILE-NOT-FOUND==
+                       BY ==TR-FS-FILE-NOT-FOUND==
+                         ==FS-ALREADY-OPEN==
+                       BY ==TR-FS-ALREADY-OPEN==.
+          88 TR-STATUS-NO-FILE VALUE "05".
        01 WS-VALID-STATUS    PIC XX.
        01 WS-ERROR-STATUS    PIC XX.
+       01 WS-EXCPT-STATUS    PIC XX.
+       01 WS-SUMMARY-STATUS  PIC XX.
+           COPY "filestat.cpy"
+               REPLACING ==FS-SUCCESS==
+                       BY ==SUM-FS-SUCCESS==
+                         ==FS-END-OF-FILE==
+                       BY ==SUM-FS-END-OF-FILE==
+                         ==FS-DUPLICATE-KEY==
+                       BY ==SUM-FS-DUPLICATE-KEY==
+                         ==FS-NOT-FOUND==
+                       BY ==SUM-FS-NOT-FOUND==
+                         ==FS-FILE-NOT-FOUND==
+                       BY ==SUM-FS-FILE-NOT-FOUND==
+                         ==FS-ALREADY-OPEN==
+                       BY ==SUM-FS-ALREADY-OPEN==.
+       01 WS-HIGH-VALUE-LIMIT PIC 9(7)V99 VALUE 500000.00.
+
+      *>   Effective-date staleness window - a transaction dated
+      *>   further back than this many days is rejected along
+      *>   with the future-dated check in 2180-CHECK-EFFECTIVE-DATE
+       01 WS-MAX-AGE-DAYS     PIC 9(3)    VALUE 90.
+       01 WS-PROCESS-DATE-INT PIC S9(9) COMP.
+       01 WS-EFF-DATE-INT     PIC S9(9) COMP.
+       01 WS-DATE-AGE-DAYS    PIC S9(9) COMP.
+       01 WS-TOTAL-EXCEPTION PIC 9(5) VALUE 0.
        01 WS-RPT-STATUS      PIC XX.
+       01 WS-ACCT-STATUS     PIC XX.
+           COPY "filestat.cpy"
+               REPLACING ==FS-SUCCESS==
+                       BY ==ACCT-FS-SUCCESS==
+                         ==FS-END-OF-FILE==
+                       BY ==ACCT-FS-END-OF-FILE==
+                         ==FS-DUPLICATE-KEY==
+                       BY ==ACCT-FS-DUPLICATE-KEY==
+                         ==FS-NOT-FOUND==
+                       BY ==ACCT-FS-NOT-FOUND==
+                         ==FS-FILE-NOT-FOUND==
+                       BY ==ACCT-FS-FILE-NOT-FOUND==
+                         ==FS-ALREADY-OPEN==
+                       BY ==ACCT-FS-ALREADY-OPEN==.
+       01 WS-RESTART-STATUS  PIC XX.
+           COPY "filestat.cpy"
+               REPLACING ==FS-SUCCESS==
+                       BY ==RS-FS-SUCCESS==
+                         ==FS-END-OF-FILE==
+                       BY ==RS-FS-END-OF-FILE==
+                         ==FS-DUPLICATE-KEY==
+                       BY ==RS-FS-DUPLICATE-KEY==
+                         ==FS-NOT-FOUND==
+                       BY ==RS-FS-NOT-FOUND==
+                         ==FS-FILE-NOT-FOUND==
+                       BY ==RS-FS-FILE-NOT-FOUND==
+                         ==FS-ALREADY-OPEN==
+                       BY ==RS-FS-ALREADY-OPEN==.
+       01 WS-RESUBMIT-FSTATUS PIC XX.
+           COPY "filestat.cpy"
+               REPLACING ==FS-SUCCESS==
+                       BY ==RSM-FS-SUCCESS==
+                         ==FS-END-OF-FILE==
+                       BY ==RSM-FS-END-OF-FILE==
+                         ==FS-DUPLICATE-KEY==
+                       BY ==RSM-FS-DUPLICATE-KEY==
+                         ==FS-NOT-FOUND==
+                       BY ==RSM-FS-NOT-FOUND==
+                         ==FS-FILE-NOT-FOUND==
+                       BY ==RSM-FS-FILE-NOT-FOUND==
+                         ==FS-ALREADY-OPEN==
+                       BY ==RSM-FS-ALREADY-OPEN==.
+
+      *> Checkpoint/restart
+       01 WS-RECNO           PIC 9(7) VALUE 0.
+       01 WS-RESTART-RECNO   PIC 9(7) VALUE 0.
+
+      *> Control-total reconciliation
+       01 WS-CHECK-TOTAL     PIC 9(5) VALUE 0.
+       01 WS-RECON-FAIL      PIC X VALUE "N".
+          88 RECON-FAILED    VALUE "Y".
+
+      *> Duplicate-transaction detection: everything accepted
+      *> so far this run, so a repeat can be caught
+       01 WS-SEEN-COUNT      PIC 9(5) VALUE 0.
+       01 WS-SEEN-TABLE.
+          05 WS-SEEN-ENTRY OCCURS 500 TIMES
+             INDEXED BY WS-SEEN-IDX.
+             10 WS-SEEN-ACCT    PIC X(8).
+             10 WS-SEEN-AMOUNT  PIC 9(7)V99.
+             10 WS-SEEN-DESC    PIC X(20).
+       01 WS-DUP-FOUND        PIC X VALUE "N".
+          88 DUPLICATE-FOUND  VALUE "Y".
+
+      *> Per-branch volume breakdown
+       01 WS-BRANCH-COUNT    PIC 9(3) VALUE 0.
+       01 WS-BRANCH-TABLE.
+          05 WS-BRANCH-ENTRY OCCURS 20 TIMES
+             INDEXED BY WS-BRANCH-IDX.
+             10 WS-BR-CODE     PIC X(4).
+             10 WS-BR-TXN-CNT  PIC 9(5).
+             10 WS-BR-TOTAL    PIC 9(9)V99.
+       01 WS-BR-MATCH-IDX     PIC 9(3) VALUE 0.
+
+      *> Effective-date validation. WS-PROCESS-DATE also doubles
+      *> as the batch date stamped on every output record/file name.
+       01 WS-PROCESS-DATE     PIC 9(8) VALUE 0.
+
+      *> Daily output file names, built once the batch date is
+      *> known - see 1050-BUILD-DAILY-FILENAMES
+       01 WS-VALID-FILENAME   PIC X(24).
+       01 WS-ERROR-FILENAME   PIC X(24).
+       01 WS-EXCPT-FILENAME   PIC X(34).
+       01 WS-REPORT-FILENAME  PIC X(25).
+       01 WS-SUMMARY-FILENAME PIC X(26).
+
+      *> Month-end interest posting (savings accounts) - only
+      *> runs when WS-PROCESS-DATE is the last day of its month,
+      *> so nightly runs post interest once a month, not nightly
+       01 WS-ACCT-EOF         PIC X VALUE "N".
+       01 WS-INT-RATE         PIC V9(4) VALUE .0250.
+       01 WS-INT-DAYS         PIC 9(3) VALUE 30.
+       01 WS-INTEREST-AMT     PIC S9(9)V99 VALUE 0.
+       01 WS-MONTH-END-FLAG   PIC X VALUE "N".
+          88 IS-MONTH-END     VALUE "Y".
+       01 WS-TODAY-DATE-INT   PIC S9(9) COMP.
+       01 WS-NEXT-DATE-INT    PIC S9(9) COMP.
+       01 WS-NEXT-DATE        PIC 9(8).
+       01 WS-TODAY-YYYYMM     PIC 9(6).
+       01 WS-NEXT-YYYYMM      PIC 9(6).
 
        01 WS-EOF             PIC X VALUE "N".
           88 END-OF-FILE     VALUE "Y".
@@ -106,15 +347,29 @@
        01 WS-TOTAL-DEPOSITS  PIC 9(9)V99 VALUE 0.
        01 WS-TOTAL-WITHDRAWALS PIC 9(9)V99 VALUE 0.
        01 WS-TOTAL-TRANSFERS PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-FEES      PIC 9(9)V99 VALUE 0.
        01 WS-DEP-COUNT       PIC 9(5) VALUE 0.
        01 WS-WDR-COUNT       PIC 9(5) VALUE 0.
        01 WS-TFR-COUNT       PIC 9(5) VALUE 0.
+       01 WS-FEE-COUNT       PIC 9(5) VALUE 0.
+
+      *>   Daily withdrawal total above this figure gets flagged
+      *>   for a supervisor instead of blending into the routine
+      *>   report - same idea as the high-value exception report
+       01 WS-WITHDRAWAL-LIMIT PIC 9(9)V99 VALUE 1000000.00.
+       01 WS-REVIEW-FLAG      PIC X VALUE "N".
+          88 REVIEW-REQUIRED  VALUE "Y".
 
       *> Validation
        01 WS-VALID-FLAG      PIC X VALUE "Y".
           88 RECORD-VALID    VALUE "Y".
           88 RECORD-INVALID  VALUE "N".
        01 WS-ERROR-MSG       PIC X(30).
+       01 WS-CODE-CHECK      PIC X(20).
+       01 WS-CODE-PREFIX     PIC X(10) VALUE "ACCT".
+       01 WS-CODE-PREFIX-LEN PIC 9(2)  VALUE 4.
+       01 WS-CODE-VALID      PIC X.
+          88 CODE-IS-VALID   VALUE "Y".
 
       *> Display fields
        01 WS-DISP-AMT        PIC $Z(6),ZZ9.99.
@@ -126,6 +381,9 @@
            PERFORM 1000-INITIALIZE.
            PERFORM 2000-PROCESS-TRANSACTIONS.
            PERFORM 3000-WRITE-REPORT.
+           IF IS-MONTH-END
+               PERFORM 3500-POST-MONTH-END-INTEREST
+           END-IF.
            PERFORM 4000-CLEANUP.
            STOP RUN.
 
@@ -134,58 +392,213 @@
            DISPLAY "=== Daily Batch Processing ===".
            DISPLAY "Creating sample transactions...".
            PERFORM 1100-CREATE-SAMPLE-DATA.
+           PERFORM 1120-MERGE-RESUBMITS.
+           PERFORM 1150-LOAD-ACCOUNT-MASTER.
+           PERFORM 1170-READ-CHECKPOINT.
+           ACCEPT WS-PROCESS-DATE FROM DATE YYYYMMDD.
+           PERFORM 1050-BUILD-DAILY-FILENAMES.
+           PERFORM 1060-CHECK-MONTH-END.
 
            OPEN INPUT  TRANS-FILE.
            OPEN OUTPUT VALID-FILE.
            OPEN OUTPUT ERROR-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
            OPEN OUTPUT REPORT-FILE.
+      *>   ACCOUNT-MASTER is already open I-O - see
+      *>   1150-LOAD-ACCOUNT-MASTER.
 
-           IF WS-TRANS-STATUS NOT = "00"
-               DISPLAY "FATAL: Cannot open transaction "
-                   "file: " WS-TRANS-STATUS
-               STOP RUN
+           IF TR-STATUS-NO-FILE
+               DISPLAY "No transactions to process today."
+           ELSE
+               IF NOT TR-FS-SUCCESS
+                   DISPLAY "FATAL: Cannot open transaction "
+                       "file: " WS-TRANS-STATUS
+                   STOP RUN
+               END-IF
            END-IF.
 
            DISPLAY "Processing started.".
 
+      *> --- Build today's dated output file names, e.g.
+      *>     daily-report-20260213.txt, so more than one day's
+      *>     run can sit side by side without overwriting ---
+       1050-BUILD-DAILY-FILENAMES.
+           STRING "valid-trans-" DELIMITED BY SIZE
+                   WS-PROCESS-DATE DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+               INTO WS-VALID-FILENAME
+           END-STRING.
+           STRING "error-trans-" DELIMITED BY SIZE
+                   WS-PROCESS-DATE DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+               INTO WS-ERROR-FILENAME
+           END-STRING.
+           STRING "high-value-exceptions-" DELIMITED BY SIZE
+                   WS-PROCESS-DATE DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+               INTO WS-EXCPT-FILENAME
+           END-STRING.
+           STRING "daily-report-" DELIMITED BY SIZE
+                   WS-PROCESS-DATE DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+               INTO WS-REPORT-FILENAME
+           END-STRING.
+           STRING "eod-summary-" DELIMITED BY SIZE
+                   WS-PROCESS-DATE DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+               INTO WS-SUMMARY-FILENAME
+           END-STRING.
+
+      *> --- Month-end interest only posts when today is the
+      *>     last day of its month: tomorrow's date falls in a
+      *>     different YYYYMM than today's ---
+       1060-CHECK-MONTH-END.
+           COMPUTE WS-TODAY-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-PROCESS-DATE).
+           COMPUTE WS-NEXT-DATE-INT = WS-TODAY-DATE-INT + 1.
+           COMPUTE WS-NEXT-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-NEXT-DATE-INT).
+           MOVE WS-PROCESS-DATE(1:6) TO WS-TODAY-YYYYMM.
+           MOVE WS-NEXT-DATE(1:6)    TO WS-NEXT-YYYYMM.
+           IF WS-TODAY-YYYYMM NOT = WS-NEXT-YYYYMM
+               SET IS-MONTH-END TO TRUE
+           END-IF.
+
       *> --- Create test transaction file ---
        1100-CREATE-SAMPLE-DATA.
            OPEN OUTPUT TRANS-FILE.
 
-           MOVE "ACCT0001,D,000500000,Payroll deposit"
-               TO TRANS-RECORD.
+           MOVE "ACCT0001,D,000500000,Payroll deposit     ,BR01"
+               & ",20250105" TO TRANS-RECORD.
            WRITE TRANS-RECORD.
 
-           MOVE "ACCT0002,W,000015099,ATM withdrawal"
-               TO TRANS-RECORD.
+           MOVE "ACCT0002,W,000015099,ATM withdrawal      ,BR02"
+               & ",20250106" TO TRANS-RECORD.
            WRITE TRANS-RECORD.
 
-           MOVE "ACCT0003,T,000250000,Wire transfer"
-               TO TRANS-RECORD.
+           MOVE "ACCT0003,T,000250000,Wire transfer       ,BR01"
+               & ",20250107" TO TRANS-RECORD.
            WRITE TRANS-RECORD.
 
-           MOVE "ACCT0004,D,000075000,Check deposit"
-               TO TRANS-RECORD.
+           MOVE "ACCT0004,D,000075000,Check deposit       ,BR03"
+               & ",20250108" TO TRANS-RECORD.
            WRITE TRANS-RECORD.
 
-           MOVE "BADACCT!,D,000100000,Bad account num"
-               TO TRANS-RECORD.
+           MOVE "BADACCT!,D,000100000,Bad account num     ,BR02"
+               & ",20250109" TO TRANS-RECORD.
            WRITE TRANS-RECORD.
 
-           MOVE "ACCT0005,X,000050000,Invalid type"
-               TO TRANS-RECORD.
+           MOVE "ACCT0005,X,000050000,Invalid type        ,BR01"
+               & ",20250110" TO TRANS-RECORD.
            WRITE TRANS-RECORD.
 
-           MOVE "ACCT0006,W,999999999,Amount too large"
-               TO TRANS-RECORD.
+           MOVE "ACCT0006,W,999999999,Amount too large    ,BR04"
+               & ",20250111" TO TRANS-RECORD.
            WRITE TRANS-RECORD.
 
-           MOVE "ACCT0007,D,000000000,Zero amount"
-               TO TRANS-RECORD.
+           MOVE "ACCT0007,D,000000000,Zero amount         ,BR03"
+               & ",20250112" TO TRANS-RECORD.
+           WRITE TRANS-RECORD.
+
+           MOVE "ACCT0005,D,000010000,Post-dated deposit  ,BR01"
+               & ",99991231" TO TRANS-RECORD.
+           WRITE TRANS-RECORD.
+
+           MOVE "ACCT0006,F,000002500,Monthly service fee ,BR04"
+               & ",20250113" TO TRANS-RECORD.
            WRITE TRANS-RECORD.
 
            CLOSE TRANS-FILE.
 
+      *> --- Fold operator-corrected records into today's feed ---
+       1120-MERGE-RESUBMITS.
+           OPEN INPUT RESUBMIT-FILE.
+           IF RSM-FS-SUCCESS
+               OPEN EXTEND TRANS-FILE
+               PERFORM UNTIL NOT RSM-FS-SUCCESS
+                   READ RESUBMIT-FILE
+                       AT END MOVE "10" TO WS-RESUBMIT-FSTATUS
+                       NOT AT END
+                           MOVE RESUBMIT-RECORD TO TRANS-RECORD
+                           WRITE TRANS-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+               CLOSE RESUBMIT-FILE
+               OPEN OUTPUT RESUBMIT-FILE
+               CLOSE RESUBMIT-FILE
+           END-IF.
+
+      *> --- Open the account master, seeding opening balances
+      *>     only the first time it's created; a file that
+      *>     already exists carries forward whatever the prior
+      *>     run posted to it ---
+       1150-LOAD-ACCOUNT-MASTER.
+           OPEN I-O ACCOUNT-MASTER.
+           IF NOT ACCT-FS-SUCCESS
+               PERFORM 1160-SEED-ACCOUNT-MASTER
+           END-IF.
+
+      *> --- One-time seed of opening balances ---
+       1160-SEED-ACCOUNT-MASTER.
+           OPEN OUTPUT ACCOUNT-MASTER.
+
+           MOVE "ACCT0001" TO AM-ACCT-NO.
+           MOVE "C"        TO AM-ACCT-TYPE.
+           MOVE 5000.00    TO AM-BALANCE.
+           WRITE ACCOUNT-RECORD.
+
+           MOVE "ACCT0002" TO AM-ACCT-NO.
+           MOVE "C"        TO AM-ACCT-TYPE.
+           MOVE 1000.00    TO AM-BALANCE.
+           WRITE ACCOUNT-RECORD.
+
+           MOVE "ACCT0003" TO AM-ACCT-NO.
+           MOVE "C"        TO AM-ACCT-TYPE.
+           MOVE 10000.00   TO AM-BALANCE.
+           WRITE ACCOUNT-RECORD.
+
+           MOVE "ACCT0004" TO AM-ACCT-NO.
+           MOVE "S"        TO AM-ACCT-TYPE.
+           MOVE 2500.00    TO AM-BALANCE.
+           WRITE ACCOUNT-RECORD.
+
+           MOVE "ACCT0005" TO AM-ACCT-NO.
+           MOVE "C"        TO AM-ACCT-TYPE.
+           MOVE 500.00     TO AM-BALANCE.
+           WRITE ACCOUNT-RECORD.
+
+           MOVE "ACCT0006" TO AM-ACCT-NO.
+           MOVE "C"        TO AM-ACCT-TYPE.
+           MOVE 750.00     TO AM-BALANCE.
+           WRITE ACCOUNT-RECORD.
+
+           MOVE "ACCT0007" TO AM-ACCT-NO.
+           MOVE "S"        TO AM-ACCT-TYPE.
+           MOVE 3000.00    TO AM-BALANCE.
+           WRITE ACCOUNT-RECORD.
+
+           CLOSE ACCOUNT-MASTER.
+           OPEN I-O ACCOUNT-MASTER.
+
+      *> --- Read the checkpoint left by a prior, abended run ---
+       1170-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-RECNO.
+           OPEN INPUT RESTART-FILE.
+           IF RS-FS-SUCCESS
+               READ RESTART-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE RS-LAST-RECNO TO WS-RESTART-RECNO
+               END-READ
+               CLOSE RESTART-FILE
+               IF WS-RESTART-RECNO > 0
+                   DISPLAY "Resuming after record "
+                       WS-RESTART-RECNO
+                       " (" RS-LAST-ACCT ")"
+               END-IF
+           END-IF.
+
       *> --- Main processing loop ---
        2000-PROCESS-TRANSACTIONS.
            SET NOT-EOF TO TRUE.
@@ -195,26 +608,46 @@
            END-READ.
 
            PERFORM UNTIL END-OF-FILE
-               ADD 1 TO WS-TOTAL-READ
-               PERFORM 2100-VALIDATE-RECORD
-               IF RECORD-VALID
-                   PERFORM 2200-PROCESS-VALID
-               ELSE
-                   PERFORM 2300-PROCESS-ERROR
+               ADD 1 TO WS-RECNO
+               IF WS-RECNO > WS-RESTART-RECNO
+                   ADD 1 TO WS-TOTAL-READ
+                   PERFORM 2100-VALIDATE-RECORD
+                   IF RECORD-VALID
+                       PERFORM 2200-PROCESS-VALID
+                   ELSE
+                       PERFORM 2300-PROCESS-ERROR
+                   END-IF
+                   PERFORM 2400-WRITE-CHECKPOINT
                END-IF
                READ TRANS-FILE
                    AT END SET END-OF-FILE TO TRUE
                END-READ
            END-PERFORM.
 
+      *> --- Record how far we got, in case of an abend ---
+       2400-WRITE-CHECKPOINT.
+           MOVE WS-RECNO TO RS-LAST-RECNO.
+           MOVE TR-ACCT-NO TO RS-LAST-ACCT.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
       *> --- Validate a transaction record ---
        2100-VALIDATE-RECORD.
            SET RECORD-VALID TO TRUE.
            MOVE SPACES TO WS-ERROR-MSG.
 
-      *>   Check account number format (must be
-      *>   letters/digits only, start with ACCT)
-           IF TR-ACCT-NO(1:4) NOT = "ACCT"
+      *>   Check account number format (must start with
+      *>   ACCT) via the shared CODEFMT subprogram
+           MOVE SPACES TO WS-CODE-CHECK.
+           MOVE TR-ACCT-NO TO WS-CODE-CHECK.
+           CALL "CODEFMT" USING
+               BY CONTENT   WS-CODE-CHECK
+               BY CONTENT   WS-CODE-PREFIX
+               BY CONTENT   WS-CODE-PREFIX-LEN
+               BY REFERENCE WS-CODE-VALID
+           END-CALL.
+           IF NOT CODE-IS-VALID
                SET RECORD-INVALID TO TRUE
                MOVE "Invalid account number"
                    TO WS-ERROR-MSG
@@ -224,7 +657,8 @@
            IF RECORD-VALID
                IF TR-TYPE NOT = "D" AND
                   TR-TYPE NOT = "W" AND
-                  TR-TYPE NOT = "T"
+                  TR-TYPE NOT = "T" AND
+                  TR-TYPE NOT = "F"
                    SET RECORD-INVALID TO TRUE
                    MOVE "Invalid transaction type"
                        TO WS-ERROR-MSG
@@ -244,10 +678,89 @@
                END-IF
            END-IF.
 
+      *>   Check sufficient funds for withdrawals/transfers/fees
+           IF RECORD-VALID
+               IF TR-TYPE = "W" OR TR-TYPE = "T" OR TR-TYPE = "F"
+                   PERFORM 2160-CHECK-OVERDRAFT
+               END-IF
+           END-IF.
+
+      *>   Check for a repeat of a transaction already
+      *>   accepted earlier in this same run
+           IF RECORD-VALID
+               PERFORM 2170-CHECK-DUPLICATE
+           END-IF.
+
+      *>   Check the transaction's effective date
+           IF RECORD-VALID
+               PERFORM 2180-CHECK-EFFECTIVE-DATE
+           END-IF.
+
+      *> --- Reject missing, not-yet-effective, or stale
+      *>     (older than the allowed window) transactions ---
+       2180-CHECK-EFFECTIVE-DATE.
+           IF TR-EFF-DATE = 0
+               SET RECORD-INVALID TO TRUE
+               MOVE "Missing effective date"
+                   TO WS-ERROR-MSG
+           ELSE
+               IF TR-EFF-DATE > WS-PROCESS-DATE
+                   SET RECORD-INVALID TO TRUE
+                   MOVE "Effective date not yet due"
+                       TO WS-ERROR-MSG
+               ELSE
+                   COMPUTE WS-PROCESS-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE(WS-PROCESS-DATE)
+                   COMPUTE WS-EFF-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE(TR-EFF-DATE)
+                   COMPUTE WS-DATE-AGE-DAYS =
+                       WS-PROCESS-DATE-INT - WS-EFF-DATE-INT
+                   IF WS-DATE-AGE-DAYS > WS-MAX-AGE-DAYS
+                       SET RECORD-INVALID TO TRUE
+                       MOVE "Effective date too old"
+                           TO WS-ERROR-MSG
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> --- Reject withdrawals/transfers that overdraw ---
+       2160-CHECK-OVERDRAFT.
+           MOVE TR-ACCT-NO TO AM-ACCT-NO.
+           READ ACCOUNT-MASTER
+               KEY IS AM-ACCT-NO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF TR-AMOUNT > AM-BALANCE
+                       SET RECORD-INVALID TO TRUE
+                       MOVE "Insufficient funds"
+                           TO WS-ERROR-MSG
+                   END-IF
+           END-READ.
+
+      *> --- Reject a transaction seen once already this run ---
+       2170-CHECK-DUPLICATE.
+           MOVE "N" TO WS-DUP-FOUND.
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-ACCT(WS-SEEN-IDX)   = TR-ACCT-NO
+                  AND WS-SEEN-AMOUNT(WS-SEEN-IDX) = TR-AMOUNT
+                  AND WS-SEEN-DESC(WS-SEEN-IDX)   = TR-DESC
+                   MOVE "Y" TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF DUPLICATE-FOUND
+               SET RECORD-INVALID TO TRUE
+               MOVE "Likely duplicate feed record"
+                   TO WS-ERROR-MSG
+           END-IF.
+
       *> --- Process valid transaction ---
        2200-PROCESS-VALID.
            ADD 1 TO WS-TOTAL-VALID.
-           MOVE TRANS-RECORD TO VALID-RECORD.
+           MOVE WS-PROCESS-DATE TO VR-BATCH-DATE.
+           MOVE TRANS-RECORD TO VR-DATA.
            WRITE VALID-RECORD.
 
            EVALUATE TR-TYPE
@@ -260,15 +773,87 @@
                WHEN "T"
                    ADD TR-AMOUNT TO WS-TOTAL-TRANSFERS
                    ADD 1 TO WS-TFR-COUNT
+               WHEN "F"
+                   ADD TR-AMOUNT TO WS-TOTAL-FEES
+                   ADD 1 TO WS-FEE-COUNT
            END-EVALUATE.
 
+           PERFORM 2250-UPDATE-ACCOUNT-MASTER.
+           PERFORM 2260-REMEMBER-TRANSACTION.
+           PERFORM 2270-UPDATE-BRANCH-TOTALS.
+
+      *> --- Track this transaction for duplicate detection ---
+       2260-REMEMBER-TRANSACTION.
+           IF WS-SEEN-COUNT < 500
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE TR-ACCT-NO TO WS-SEEN-ACCT(WS-SEEN-COUNT)
+               MOVE TR-AMOUNT  TO WS-SEEN-AMOUNT(WS-SEEN-COUNT)
+               MOVE TR-DESC    TO WS-SEEN-DESC(WS-SEEN-COUNT)
+           END-IF.
+
+      *> --- Debit/credit the account master for a valid txn ---
+       2250-UPDATE-ACCOUNT-MASTER.
+           MOVE TR-ACCT-NO TO AM-ACCT-NO.
+           READ ACCOUNT-MASTER
+               KEY IS AM-ACCT-NO
+               INVALID KEY
+                   DISPLAY "WARNING: Account " TR-ACCT-NO
+                       " not on master, balance not updated"
+               NOT INVALID KEY
+                   EVALUATE TR-TYPE
+                       WHEN "D"
+                           ADD TR-AMOUNT TO AM-BALANCE
+                       WHEN "W"
+                           SUBTRACT TR-AMOUNT FROM AM-BALANCE
+                       WHEN "T"
+                           SUBTRACT TR-AMOUNT FROM AM-BALANCE
+                       WHEN "F"
+                           SUBTRACT TR-AMOUNT FROM AM-BALANCE
+                   END-EVALUATE
+                   REWRITE ACCOUNT-RECORD
+           END-READ.
+
+      *> --- Roll a valid transaction into its branch total ---
+       2270-UPDATE-BRANCH-TOTALS.
+           MOVE 0 TO WS-BR-MATCH-IDX.
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+               UNTIL WS-BRANCH-IDX > WS-BRANCH-COUNT
+               IF WS-BR-CODE(WS-BRANCH-IDX) = TR-BRANCH
+                   MOVE WS-BRANCH-IDX TO WS-BR-MATCH-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-BR-MATCH-IDX = 0
+               IF WS-BRANCH-COUNT < 20
+                   ADD 1 TO WS-BRANCH-COUNT
+                   MOVE TR-BRANCH TO WS-BR-CODE(WS-BRANCH-COUNT)
+                   MOVE 0 TO WS-BR-TXN-CNT(WS-BRANCH-COUNT)
+                   MOVE 0 TO WS-BR-TOTAL(WS-BRANCH-COUNT)
+                   MOVE WS-BRANCH-COUNT TO WS-BR-MATCH-IDX
+               END-IF
+           END-IF.
+
+           IF WS-BR-MATCH-IDX NOT = 0
+               ADD 1 TO WS-BR-TXN-CNT(WS-BR-MATCH-IDX)
+               ADD TR-AMOUNT TO WS-BR-TOTAL(WS-BR-MATCH-IDX)
+           END-IF.
+
       *> --- Process error transaction ---
        2300-PROCESS-ERROR.
            ADD 1 TO WS-TOTAL-ERROR.
+           MOVE WS-PROCESS-DATE TO ER-BATCH-DATE.
            MOVE TRANS-RECORD TO ER-DATA.
            MOVE WS-ERROR-MSG TO ER-REASON.
            WRITE ERROR-RECORD.
 
+           IF TR-AMOUNT > WS-HIGH-VALUE-LIMIT
+               ADD 1 TO WS-TOTAL-EXCEPTION
+               MOVE WS-PROCESS-DATE TO EX-BATCH-DATE
+               MOVE TRANS-RECORD TO EX-DATA
+               MOVE WS-ERROR-MSG TO EX-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF.
+
       *> --- Generate end-of-day report ---
        3000-WRITE-REPORT.
            MOVE "=================================="
@@ -285,6 +870,13 @@
                TO RPT-LINE.
            WRITE RPT-LINE.
 
+           STRING "Batch Date: " WS-PROCESS-DATE
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           END-STRING.
+           MOVE WS-RPT-DETAIL TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO WS-RPT-DETAIL.
+
            MOVE SPACES TO RPT-LINE.
            WRITE RPT-LINE.
 
@@ -353,17 +945,119 @@
            WRITE RPT-LINE.
            MOVE SPACES TO WS-RPT-DETAIL.
 
+           MOVE WS-FEE-COUNT TO WS-DISP-CNT.
+           MOVE WS-TOTAL-FEES TO WS-DISP-AMT.
+           STRING "  Fees:        " WS-DISP-CNT
+                  "  Total: " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           END-STRING.
+           MOVE WS-RPT-DETAIL TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO WS-RPT-DETAIL.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM 3100-WRITE-BRANCH-BREAKDOWN.
+
            MOVE "=================================="
                & "==================================="
                TO RPT-LINE.
            WRITE RPT-LINE.
 
+      *>   Branch/teller breakdown
+       3100-WRITE-BRANCH-BREAKDOWN.
+           MOVE "BRANCH BREAKDOWN:" TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM VARYING WS-BRANCH-IDX FROM 1 BY 1
+               UNTIL WS-BRANCH-IDX > WS-BRANCH-COUNT
+               MOVE WS-BR-TXN-CNT(WS-BRANCH-IDX) TO WS-DISP-CNT
+               MOVE WS-BR-TOTAL(WS-BRANCH-IDX) TO WS-DISP-AMT
+               STRING "  " WS-BR-CODE(WS-BRANCH-IDX)
+                      ": " WS-DISP-CNT
+                      "  Total: " WS-DISP-AMT
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               END-STRING
+               MOVE WS-RPT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE SPACES TO WS-RPT-DETAIL
+           END-PERFORM.
+
+      *> --- Post interest on savings accounts for the cycle ---
+       3500-POST-MONTH-END-INTEREST.
+           DISPLAY SPACES.
+           DISPLAY "Posting month-end interest on savings "
+               "accounts...".
+
+           MOVE LOW-VALUES TO AM-ACCT-NO.
+           START ACCOUNT-MASTER KEY IS NOT LESS THAN AM-ACCT-NO
+               INVALID KEY MOVE "Y" TO WS-ACCT-EOF
+           END-START.
+
+           IF WS-ACCT-EOF NOT = "Y"
+               READ ACCOUNT-MASTER NEXT
+                   AT END MOVE "Y" TO WS-ACCT-EOF
+               END-READ
+           END-IF.
+
+           PERFORM UNTIL WS-ACCT-EOF = "Y"
+               IF AM-ACCT-TYPE = "S"
+                   PERFORM 3550-APPLY-INTEREST
+               END-IF
+               READ ACCOUNT-MASTER NEXT
+                   AT END MOVE "Y" TO WS-ACCT-EOF
+               END-READ
+           END-PERFORM.
+
+      *> --- Call INTCALC and post interest to one account ---
+       3550-APPLY-INTEREST.
+           CALL "INTCALC" USING
+               BY CONTENT   AM-BALANCE
+               BY CONTENT   WS-INT-RATE
+               BY CONTENT   WS-INT-DAYS
+               BY REFERENCE WS-INTEREST-AMT
+           END-CALL.
+
+           ADD WS-INTEREST-AMT TO AM-BALANCE.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "  Interest post failed for "
+                       AM-ACCT-NO
+           END-REWRITE.
+
+           DISPLAY "  " AM-ACCT-NO ": interest "
+               WS-INTEREST-AMT.
+
+      *> --- Cross-foot read = valid + error before we trust it ---
+       3900-RECONCILE-TOTALS.
+           COMPUTE WS-CHECK-TOTAL = WS-TOTAL-VALID + WS-TOTAL-ERROR.
+           IF WS-CHECK-TOTAL NOT = WS-TOTAL-READ
+               SET RECON-FAILED TO TRUE
+               DISPLAY "*** CONTROL TOTAL BREAK ***"
+               DISPLAY "  Records read:          " WS-TOTAL-READ
+               DISPLAY "  Accepted + rejected:   " WS-CHECK-TOTAL
+           ELSE
+               DISPLAY "Control totals reconcile: OK"
+           END-IF.
+
       *> --- Close everything ---
        4000-CLEANUP.
+           PERFORM 3900-RECONCILE-TOTALS.
            CLOSE TRANS-FILE.
            CLOSE VALID-FILE.
            CLOSE ERROR-FILE.
+           CLOSE EXCEPTION-FILE.
            CLOSE REPORT-FILE.
+           CLOSE ACCOUNT-MASTER.
+
+      *>   Run completed clean to EOF - clear the checkpoint
+      *>   so tomorrow's run starts from the top.
+           MOVE 0 TO RS-LAST-RECNO.
+           MOVE SPACES TO RS-LAST-ACCT.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
 
            DISPLAY SPACES.
            DISPLAY "Processing complete!".
@@ -373,6 +1067,53 @@
            DISPLAY "  Accepted: " WS-DISP-CNT.
            MOVE WS-TOTAL-ERROR TO WS-DISP-CNT.
            DISPLAY "  Rejected: " WS-DISP-CNT.
+           MOVE WS-TOTAL-EXCEPTION TO WS-DISP-CNT.
+           DISPLAY "  High-value exceptions: " WS-DISP-CNT.
            DISPLAY SPACES.
-           DISPLAY "See daily-report.txt for full report.".
-           DISPLAY "See error-trans.dat for rejected records.".
+           DISPLAY "See " WS-REPORT-FILENAME " for full report.".
+           DISPLAY "See " WS-ERROR-FILENAME " for rejected records.".
+           IF WS-TOTAL-EXCEPTION > 0
+               DISPLAY "See " WS-EXCPT-FILENAME " for rejects "
+                   "needing a second look."
+           END-IF.
+
+           IF WS-TOTAL-WITHDRAWALS > WS-WITHDRAWAL-LIMIT
+               SET REVIEW-REQUIRED TO TRUE
+               MOVE WS-TOTAL-WITHDRAWALS TO WS-DISP-AMT
+               DISPLAY SPACES
+               DISPLAY "REVIEW REQUIRED: daily withdrawals of "
+                   WS-DISP-AMT " exceed the review threshold."
+           END-IF.
+
+           PERFORM 4100-WRITE-EOD-SUMMARY.
+
+           IF RECON-FAILED
+               DISPLAY SPACES
+               DISPLAY "ABEND: control totals do not reconcile "
+                   "- report is not trustworthy."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *>   Write the same headline counts (plus the withdrawal
+      *>   review flag) to a small fixed-format file so the
+      *>   mail-batch step can pick them up for the ops
+      *>   distribution list without watching the console.
+       4100-WRITE-EOD-SUMMARY.
+           MOVE WS-PROCESS-DATE     TO SUM-BATCH-DATE.
+           MOVE WS-TOTAL-READ       TO SUM-TOTAL-READ.
+           MOVE WS-TOTAL-VALID      TO SUM-TOTAL-VALID.
+           MOVE WS-TOTAL-ERROR      TO SUM-TOTAL-ERROR.
+           MOVE WS-TOTAL-EXCEPTION  TO SUM-TOTAL-EXCEPTION.
+           MOVE WS-REVIEW-FLAG      TO SUM-REVIEW-FLAG.
+
+           OPEN OUTPUT SUMMARY-FILE.
+           IF NOT SUM-FS-SUCCESS
+               DISPLAY "WARNING: could not write EOD summary "
+                   "file, status " WS-SUMMARY-STATUS
+           ELSE
+               WRITE SUMMARY-RECORD
+               CLOSE SUMMARY-FILE
+               DISPLAY "See " WS-SUMMARY-FILENAME
+                   " for the end-of-day summary."
+           END-IF.
