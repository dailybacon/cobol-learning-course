@@ -47,7 +47,8 @@
       *> Output file: we'll write employee data here
            SELECT EMPLOYEE-FILE
                ASSIGN TO "employees.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-FILE-STATUS.
 
       *> Input file: we'll read it back
            SELECT REPORT-FILE
@@ -64,6 +65,8 @@
           05 FILLER          PIC X VALUE ",".
           05 EMP-NAME        PIC X(20).
           05 FILLER          PIC X VALUE ",".
+          05 EMP-DEPT        PIC X(15).
+          05 FILLER          PIC X VALUE ",".
           05 EMP-SALARY      PIC 9(6)V99.
 
       *> Record layout for report file
@@ -71,49 +74,118 @@
        01 REPORT-RECORD      PIC X(60).
 
        WORKING-STORAGE SECTION.
+       01 WS-EMP-FILE-STATUS PIC XX.
        01 WS-EOF             PIC X VALUE "N".
           88 END-OF-FILE     VALUE "Y".
           88 NOT-END-OF-FILE VALUE "N".
 
+      *> --- Counting existing rows so a new hire's ID and the
+      *>     department subtotal table both stay accurate no
+      *>     matter how many times this program has run before ---
+       01 WS-EXISTING-COUNT   PIC 9(3) VALUE 0.
+       01 WS-NEXT-ID-NUM      PIC 9(3).
+       01 WS-NEXT-ID-DISP     PIC 999.
+       01 WS-NEW-HIRE-NAME    PIC X(20) VALUE "New Hire".
+       01 WS-NEW-HIRE-DEPT    PIC X(15) VALUE "Sales".
+       01 WS-NEW-HIRE-SALARY  PIC 9(6)V99 VALUE 55000.00.
+
        01 WS-EMP-COUNT       PIC 9(3) VALUE 0.
        01 WS-TOTAL-SAL       PIC 9(8)V99 VALUE 0.
        01 WS-DISPLAY-SAL     PIC $Z(5)9.99.
        01 WS-DISPLAY-CNT     PIC Z(2)9.
        01 WS-REPORT-LINE     PIC X(60).
 
+      *> --- Department subtotals ---
+       01 WS-DEPT-COUNT      PIC 9(3) VALUE 0.
+       01 WS-DEPT-TABLE.
+          05 WS-DEPT-ENTRY OCCURS 10 TIMES
+             INDEXED BY WS-DEPT-IDX.
+             10 WS-DPT-NAME    PIC X(15).
+             10 WS-DPT-CNT     PIC 9(4).
+             10 WS-DPT-SALARY  PIC 9(9)V99.
+       01 WS-DEPT-MATCH-IDX  PIC 9(3) VALUE 0.
+       01 WS-DISP-DEPT-CNT   PIC Z(3)9.
+       01 WS-DISP-DEPT-SAL   PIC $Z(5)9.99.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM 1000-CREATE-FILE.
            PERFORM 2000-READ-AND-REPORT.
            STOP RUN.
 
-      *> --- Write sample employee records ---
+      *> --- First run seeds the file; every run after that
+      *>     appends one new hire instead of rebuilding it ---
        1000-CREATE-FILE.
-           OPEN OUTPUT EMPLOYEE-FILE.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               OPEN OUTPUT EMPLOYEE-FILE
+               PERFORM 1100-WRITE-SEED-EMPLOYEES
+               CLOSE EMPLOYEE-FILE
+           ELSE
+               PERFORM 1150-COUNT-EXISTING-EMPLOYEES
+               CLOSE EMPLOYEE-FILE
+               OPEN EXTEND EMPLOYEE-FILE
+               PERFORM 1200-APPEND-NEW-HIRE
+               CLOSE EMPLOYEE-FILE
+           END-IF.
 
+      *> --- Sample employee records (first run only) ---
+       1100-WRITE-SEED-EMPLOYEES.
            MOVE "E001" TO EMP-ID.
            MOVE "Alice Johnson"  TO EMP-NAME.
+           MOVE "Engineering"    TO EMP-DEPT.
            MOVE 65000.00 TO EMP-SALARY.
            WRITE EMP-RECORD.
 
            MOVE "E002" TO EMP-ID.
            MOVE "Bob Williams"   TO EMP-NAME.
+           MOVE "Sales"          TO EMP-DEPT.
            MOVE 72000.00 TO EMP-SALARY.
            WRITE EMP-RECORD.
 
            MOVE "E003" TO EMP-ID.
            MOVE "Carol Davis"    TO EMP-NAME.
+           MOVE "Engineering"    TO EMP-DEPT.
            MOVE 58000.00 TO EMP-SALARY.
            WRITE EMP-RECORD.
 
            MOVE "E004" TO EMP-ID.
            MOVE "Dan Miller"     TO EMP-NAME.
+           MOVE "Sales"          TO EMP-DEPT.
            MOVE 81000.00 TO EMP-SALARY.
            WRITE EMP-RECORD.
 
-           CLOSE EMPLOYEE-FILE.
            DISPLAY "Created employees.dat with 4 records.".
 
+      *> --- Count how many rows are already on the file so a
+      *>     new hire's ID picks up where the last run left off ---
+       1150-COUNT-EXISTING-EMPLOYEES.
+           MOVE 0 TO WS-EXISTING-COUNT.
+           SET NOT-END-OF-FILE TO TRUE.
+           READ EMPLOYEE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-EXISTING-COUNT
+               READ EMPLOYEE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+      *> --- Append one new hire without disturbing the rows
+      *>     that are already on the file ---
+       1200-APPEND-NEW-HIRE.
+           ADD 1 TO WS-EXISTING-COUNT GIVING WS-NEXT-ID-NUM.
+           MOVE WS-NEXT-ID-NUM TO WS-NEXT-ID-DISP.
+           STRING "E" WS-NEXT-ID-DISP
+               DELIMITED BY SIZE INTO EMP-ID.
+           MOVE WS-NEW-HIRE-NAME   TO EMP-NAME.
+           MOVE WS-NEW-HIRE-DEPT   TO EMP-DEPT.
+           MOVE WS-NEW-HIRE-SALARY TO EMP-SALARY.
+           WRITE EMP-RECORD.
+           DISPLAY "Appended new hire " EMP-ID
+               " to employees.dat.".
+
       *> --- Read the file and produce a report ---
        2000-READ-AND-REPORT.
            OPEN INPUT EMPLOYEE-FILE.
@@ -123,10 +195,10 @@
            MOVE "=== EMPLOYEE SALARY REPORT ==="
                TO REPORT-RECORD.
            WRITE REPORT-RECORD.
-           MOVE "ID   Name                 Salary"
+           MOVE "ID   Name                 Dept            Salary"
                TO REPORT-RECORD.
            WRITE REPORT-RECORD.
-           MOVE "---- -------------------- ----------"
+           MOVE "---- -------------------- --------------- ----------"
                TO REPORT-RECORD.
            WRITE REPORT-RECORD.
 
@@ -143,6 +215,7 @@
                MOVE EMP-SALARY TO WS-DISPLAY-SAL
                STRING EMP-ID "  "
                       EMP-NAME
+                      EMP-DEPT
                       WS-DISPLAY-SAL
                    DELIMITED BY SIZE
                    INTO WS-REPORT-LINE
@@ -150,6 +223,7 @@
                MOVE WS-REPORT-LINE TO REPORT-RECORD
                WRITE REPORT-RECORD
                MOVE SPACES TO WS-REPORT-LINE
+               PERFORM 2500-ACCUMULATE-DEPT-SUBTOTAL
 
                READ EMPLOYEE-FILE
                    AT END SET END-OF-FILE TO TRUE
@@ -173,6 +247,8 @@
            MOVE WS-REPORT-LINE TO REPORT-RECORD.
            WRITE REPORT-RECORD.
 
+           PERFORM 2600-WRITE-DEPT-SUBTOTALS.
+
            CLOSE EMPLOYEE-FILE.
            CLOSE REPORT-FILE.
 
@@ -193,3 +269,55 @@
                END-READ
            END-PERFORM.
            CLOSE REPORT-FILE.
+
+      *> --- Find (or add) this employee's department in the
+      *>     table and roll its salary into that entry. The
+      *>     file isn't grouped by department, so a running
+      *>     table stands in for a true sorted control break. ---
+       2500-ACCUMULATE-DEPT-SUBTOTAL.
+           MOVE 0 TO WS-DEPT-MATCH-IDX.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DPT-NAME(WS-DEPT-IDX) = EMP-DEPT
+                   SET WS-DEPT-MATCH-IDX TO WS-DEPT-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-DEPT-MATCH-IDX = 0
+               IF WS-DEPT-COUNT < 10
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE EMP-DEPT TO WS-DPT-NAME(WS-DEPT-COUNT)
+                   MOVE 0 TO WS-DPT-CNT(WS-DEPT-COUNT)
+                   MOVE 0 TO WS-DPT-SALARY(WS-DEPT-COUNT)
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-MATCH-IDX
+               END-IF
+           END-IF.
+
+           IF WS-DEPT-MATCH-IDX NOT = 0
+               ADD 1          TO WS-DPT-CNT(WS-DEPT-MATCH-IDX)
+               ADD EMP-SALARY TO WS-DPT-SALARY(WS-DEPT-MATCH-IDX)
+           END-IF.
+
+      *> --- Print a subtotal line for each department seen ---
+       2600-WRITE-DEPT-SUBTOTALS.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE "DEPARTMENT SUBTOTALS:" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE WS-DPT-CNT(WS-DEPT-IDX)    TO WS-DISP-DEPT-CNT
+               MOVE WS-DPT-SALARY(WS-DEPT-IDX) TO WS-DISP-DEPT-SAL
+               STRING "  "
+                      WS-DPT-NAME(WS-DEPT-IDX) DELIMITED BY SIZE
+                      "  Employees: "          DELIMITED BY SIZE
+                      WS-DISP-DEPT-CNT         DELIMITED BY SIZE
+                      "  Salary: "             DELIMITED BY SIZE
+                      WS-DISP-DEPT-SAL         DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               MOVE WS-REPORT-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE SPACES TO WS-REPORT-LINE
+           END-PERFORM.
