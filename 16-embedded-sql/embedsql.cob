@@ -111,6 +111,37 @@
       *>     END-EXEC.
       *>     EXEC SQL COMMIT END-EXEC.
       *>
+      *> --- Update ---
+      *>     EXEC SQL
+      *>       UPDATE EMPLOYEES
+      *>         SET SALARY = :WS-EMP-SALARY
+      *>         WHERE EMP_ID = :WS-EMP-ID
+      *>     END-EXEC.
+      *>     EXEC SQL COMMIT END-EXEC.
+      *>
+      *> --- Connecting to a live database (ODBC/DB2) ---
+      *>     A real shop points this at a catalogued
+      *>     database alias; the userid/password normally
+      *>     come from a secured parm file, not a literal.
+      *>
+      *>     EXEC SQL
+      *>       CONNECT TO EMPPROD
+      *>         USER :WS-DB-USER
+      *>         USING :WS-DB-PASSWORD
+      *>     END-EXEC.
+      *>     IF SQLCODE NOT = 0
+      *>       DISPLAY "Connect failed, SQLCODE=" SQLCODE
+      *>       GOBACK
+      *>     END-IF.
+      *>     ...
+      *>     EXEC SQL DISCONNECT EMPPROD END-EXEC.
+      *>
+      *> This requires a DB2/ODBC precompiler step ahead of
+      *> the COBOL compile and a running database to connect
+      *> to - neither is available in this shop's GnuCOBOL
+      *> toolchain, so the demo below keeps simulating the
+      *> round trip with an in-memory table and an SQLCODE
+      *> working-storage field instead of a live connection.
       *> ==================================================
 
       *> ==================================================
@@ -121,30 +152,47 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-      *> Simulated "database" as a COBOL table
+      *> Simulated "database" as a COBOL table. Sized past the
+      *> 4 starting rows so 6000-INSERT-DEMO has room to add more.
        01 WS-DB.
           05 WS-DB-ROWS.
-             10 FILLER PIC X(38)
-                VALUE "E001Alice Johnson        065000".
-             10 FILLER PIC X(38)
-                VALUE "E002Bob Williams         072000".
-             10 FILLER PIC X(38)
-                VALUE "E003Carol Davis          058000".
-             10 FILLER PIC X(38)
-                VALUE "E004Dan Miller           081000".
+             10 FILLER PIC X(30)
+                VALUE "E001Alice Johnson       065000".
+             10 FILLER PIC X(30)
+                VALUE "E002Bob Williams        072000".
+             10 FILLER PIC X(30)
+                VALUE "E003Carol Davis         058000".
+             10 FILLER PIC X(30)
+                VALUE "E004Dan Miller          081000".
+             10 FILLER PIC X(30) OCCURS 6 TIMES
+                VALUE SPACES.
           05 WS-DB-TABLE REDEFINES WS-DB-ROWS.
-             10 WS-ROW OCCURS 4 TIMES.
+             10 WS-ROW OCCURS 10 TIMES.
                 15 WS-DB-ID     PIC X(4).
                 15 WS-DB-NAME   PIC X(20).
                 15 WS-DB-SAL    PIC 9(6).
 
+       01 WS-DB-COUNT     PIC 9(2) VALUE 4.
+
        01 WS-SEARCH-ID    PIC X(4).
        01 WS-FOUND        PIC X VALUE "N".
        01 WS-I            PIC 9(2).
        01 WS-DISP-SAL     PIC $ZZ,ZZ9.
 
+       01 WS-NEW-ID       PIC X(4).
+       01 WS-NEW-NAME     PIC X(20).
+       01 WS-NEW-SAL      PIC 9(6).
+
+      *> Stands in for the SQLCA's SQLCODE field until a real
+      *> precompiler/connection is available in this toolchain
+       01 WS-SQLCODE      PIC S9(4) COMP VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM 0500-CONNECT-TO-DATABASE.
+           IF WS-SQLCODE NOT = 0
+               GOBACK
+           END-IF.
 
       *>   Simulate: SELECT ... WHERE ID = :search-id
            DISPLAY "=== Simulated SQL Query ===".
@@ -152,10 +200,12 @@
            ACCEPT WS-SEARCH-ID.
 
            MOVE "N" TO WS-FOUND.
+           MOVE 100 TO WS-SQLCODE.
            PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I > 4
+               UNTIL WS-I > WS-DB-COUNT
                IF WS-DB-ID(WS-I) = WS-SEARCH-ID
                    MOVE "Y" TO WS-FOUND
+                   MOVE 0 TO WS-SQLCODE
                    DISPLAY "  Found: " WS-DB-NAME(WS-I)
                    MOVE WS-DB-SAL(WS-I) TO WS-DISP-SAL
                    DISPLAY "  Salary: " WS-DISP-SAL
@@ -174,7 +224,7 @@
            DISPLAY "Employees earning > $65,000:".
 
            PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I > 4
+               UNTIL WS-I > WS-DB-COUNT
                IF WS-DB-SAL(WS-I) > 65000
                    MOVE WS-DB-SAL(WS-I) TO WS-DISP-SAL
                    DISPLAY "  " WS-DB-ID(WS-I) " "
@@ -182,8 +232,74 @@
                END-IF
            END-PERFORM.
 
+           PERFORM 6000-INSERT-DEMO.
+           PERFORM 7000-UPDATE-DEMO.
+
            DISPLAY SPACES.
            DISPLAY "In production, these would be real".
            DISPLAY "EXEC SQL statements talking to DB2!".
 
+           PERFORM 9000-DISCONNECT-FROM-DATABASE.
            STOP RUN.
+
+      *>   Simulate: INSERT INTO EMPLOYEES ... COMMIT
+       6000-INSERT-DEMO.
+           DISPLAY "=== Simulated SQL Insert ===".
+           DISPLAY "New employee ID: ".
+           ACCEPT WS-NEW-ID.
+           DISPLAY "New employee name: ".
+           ACCEPT WS-NEW-NAME.
+           DISPLAY "New employee salary: ".
+           ACCEPT WS-NEW-SAL.
+
+           IF WS-DB-COUNT >= 10
+               MOVE -1 TO WS-SQLCODE
+               DISPLAY "  SQLCODE -1: table is full"
+           ELSE
+               ADD 1 TO WS-DB-COUNT
+               MOVE WS-NEW-ID   TO WS-DB-ID(WS-DB-COUNT)
+               MOVE WS-NEW-NAME TO WS-DB-NAME(WS-DB-COUNT)
+               MOVE WS-NEW-SAL  TO WS-DB-SAL(WS-DB-COUNT)
+               MOVE 0 TO WS-SQLCODE
+               DISPLAY "  Inserted. SQLCODE=0 (COMMIT)."
+           END-IF.
+           DISPLAY SPACES.
+
+      *>   Simulate: UPDATE EMPLOYEES SET SALARY = ... COMMIT
+       7000-UPDATE-DEMO.
+           DISPLAY "=== Simulated SQL Update ===".
+           DISPLAY "Employee ID to give a raise: ".
+           ACCEPT WS-SEARCH-ID.
+           DISPLAY "New salary: ".
+           ACCEPT WS-NEW-SAL.
+
+           MOVE "N" TO WS-FOUND.
+           MOVE 100 TO WS-SQLCODE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-DB-COUNT
+               IF WS-DB-ID(WS-I) = WS-SEARCH-ID
+                   MOVE "Y" TO WS-FOUND
+                   MOVE WS-NEW-SAL TO WS-DB-SAL(WS-I)
+                   MOVE 0 TO WS-SQLCODE
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND = "Y"
+               DISPLAY "  Updated. SQLCODE=0 (COMMIT)."
+           ELSE
+               DISPLAY "  SQLCODE 100: no matching row"
+           END-IF.
+           DISPLAY SPACES.
+
+      *> --- Simulate: EXEC SQL CONNECT TO EMPPROD ---
+      *>     A real connection would fail here (bad
+      *>     credentials, database down) and set SQLCODE
+      *>     negative; this in-memory table never fails.
+       0500-CONNECT-TO-DATABASE.
+           DISPLAY "Connecting to EMPPROD...".
+           MOVE 0 TO WS-SQLCODE.
+           DISPLAY "  Connected (SQLCODE=0).".
+
+      *> --- Simulate: EXEC SQL DISCONNECT EMPPROD ---
+       9000-DISCONNECT-FROM-DATABASE.
+           DISPLAY "Disconnecting from EMPPROD.".
