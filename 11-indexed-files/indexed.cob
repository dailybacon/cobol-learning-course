@@ -45,9 +45,39 @@
       *>     Positions for sequential reading from
       *>     a specific key value.
       *>
+      *>   - ALTERNATE RECORD KEY IS field WITH DUPLICATES
+      *>     A second key you can look records up by,
+      *>     besides the primary RECORD KEY. WITH
+      *>     DUPLICATES means the field doesn't have
+      *>     to be unique (two products can share a name).
+      *>
+      *>   - PIC ... COMP-3
+      *>     Packed-decimal (BCD) storage - two digits
+      *>     per byte instead of one. Smaller on disk
+      *>     and faster to add/subtract than DISPLAY
+      *>     usage, at the cost of not being plain text
+      *>     anymore. Used below for PROD-PRICE, since
+      *>     products.dat is an INDEXED file and doesn't
+      *>     need to stay human-readable on disk.
+      *>
+      *>   - ORGANIZATION IS RELATIVE
+      *>     File is a table of numbered slots. The
+      *>     RELATIVE KEY holds the slot number (a
+      *>     WORKING-STORAGE item, not part of the
+      *>     record) and gets you there directly -
+      *>     no index to search, just slot arithmetic.
+      *>     Used below for warehouse bin assignments,
+      *>     where the "key" is really a bin number.
+      *>
       *> TO COMPILE AND RUN:
-      *>   cobc -x indexed.cob -o indexed
+      *>   cobc -x -I ../copybooks indexed.cob
+      *>       ../13-subprograms/codefmt.cob -o indexed
       *>   ./indexed
+      *>
+      *> NOTE: -I ../copybooks pulls in the shared FILE
+      *>   STATUS condition names from filestat.cpy.
+      *>   CODEFMT (13-subprograms) is CALLed to check
+      *>   the product ID prefix.
       *> ============================================
 
        ENVIRONMENT DIVISION.
@@ -58,8 +88,30 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS PROD-ID
+               ALTERNATE RECORD KEY IS PROD-NAME
+                   WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
 
+      *> Audit trail: every price change, old and new
+           SELECT PRICE-HISTORY
+               ASSIGN TO "price-history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+      *> Sales orders waiting to be applied against inventory
+           SELECT ORDER-FILE
+               ASSIGN TO "sales-orders.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDER-STATUS.
+
+      *> Warehouse bin assignments: direct-slot access by bin number
+           SELECT BIN-FILE
+               ASSIGN TO "bins.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-BIN-SLOT
+               FILE STATUS IS WS-BIN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -67,22 +119,120 @@
        01 PROD-RECORD.
           05 PROD-ID        PIC X(5).
           05 PROD-NAME      PIC X(20).
-          05 PROD-PRICE     PIC 9(5)V99.
+          05 PROD-PRICE     PIC 9(5)V99 COMP-3.
           05 PROD-QTY       PIC 9(4).
+      *>  Volume-discount tiers: once an order quantity reaches
+      *>  PQB-THRESHOLD, PQB-DISCOUNT-PCT comes off the unit price.
+      *>  A threshold of zero marks an unused tier.
+          05 PROD-QTY-BREAK OCCURS 3 TIMES
+             INDEXED BY PQB-IDX.
+             10 PQB-THRESHOLD     PIC 9(4).
+             10 PQB-DISCOUNT-PCT  PIC 9V999.
+
+      *> Price-change audit trail
+       FD PRICE-HISTORY.
+       01 HIST-RECORD.
+          05 HIST-PROD-ID     PIC X(5).
+          05 FILLER           PIC X VALUE ",".
+          05 HIST-OLD-PRICE   PIC 9(5)V99.
+          05 FILLER           PIC X VALUE ",".
+          05 HIST-NEW-PRICE   PIC 9(5)V99.
+          05 FILLER           PIC X VALUE ",".
+          05 HIST-DATE        PIC 9(8).
+
+      *> Sales orders: one line per order, product + quantity
+       FD ORDER-FILE.
+       01 ORDER-RECORD.
+          05 ORD-PROD-ID       PIC X(5).
+          05 FILLER            PIC X VALUE ",".
+          05 ORD-QTY           PIC 9(4).
+
+      *> Warehouse bin assignments, one record per bin slot
+       FD BIN-FILE.
+       01 BIN-RECORD.
+          05 BIN-PROD-ID       PIC X(5).
+          05 BIN-QTY           PIC 9(4).
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS    PIC XX.
-       01 WS-CHOICE         PIC 9.
+           COPY "filestat.cpy".
+       01 WS-HIST-STATUS    PIC XX.
+           COPY "filestat.cpy"
+               REPLACING ==FS-SUCCESS==
+                       BY ==HIST-FS-SUCCESS==
+                         ==FS-END-OF-FILE==
+                       BY ==HIST-FS-END-OF-FILE==
+                         ==FS-DUPLICATE-KEY==
+                       BY ==HIST-FS-DUPLICATE-KEY==
+                         ==FS-NOT-FOUND==
+                       BY ==HIST-FS-NOT-FOUND==
+                         ==FS-FILE-NOT-FOUND==
+                       BY ==HIST-FS-FILE-NOT-FOUND==
+                         ==FS-ALREADY-OPEN==
+                       BY ==HIST-FS-ALREADY-OPEN==.
+       01 WS-OLD-PRICE      PIC 9(5)V99.
+       01 WS-ORDER-STATUS   PIC XX.
+           COPY "filestat.cpy"
+               REPLACING ==FS-SUCCESS==
+                       BY ==ORD-FS-SUCCESS==
+                         ==FS-END-OF-FILE==
+                       BY ==ORD-FS-END-OF-FILE==
+                         ==FS-DUPLICATE-KEY==
+                       BY ==ORD-FS-DUPLICATE-KEY==
+                         ==FS-NOT-FOUND==
+                       BY ==ORD-FS-NOT-FOUND==
+                         ==FS-FILE-NOT-FOUND==
+                       BY ==ORD-FS-FILE-NOT-FOUND==
+                         ==FS-ALREADY-OPEN==
+                       BY ==ORD-FS-ALREADY-OPEN==.
+       01 WS-ORD-FILLED     PIC 9(3) VALUE 0.
+       01 WS-ORD-REJECTED   PIC 9(3) VALUE 0.
+       01 WS-BIN-SLOT       PIC 9(4) COMP.
+       01 WS-BIN-STATUS     PIC XX.
+           COPY "filestat.cpy"
+               REPLACING ==FS-SUCCESS==
+                       BY ==BIN-FS-SUCCESS==
+                         ==FS-END-OF-FILE==
+                       BY ==BIN-FS-END-OF-FILE==
+                         ==FS-DUPLICATE-KEY==
+                       BY ==BIN-FS-DUPLICATE-KEY==
+                         ==FS-NOT-FOUND==
+                       BY ==BIN-FS-NOT-FOUND==
+                         ==FS-FILE-NOT-FOUND==
+                       BY ==BIN-FS-FILE-NOT-FOUND==
+                         ==FS-ALREADY-OPEN==
+                       BY ==BIN-FS-ALREADY-OPEN==.
+       01 WS-CHOICE         PIC 99.
        01 WS-CONTINUE       PIC X VALUE "Y".
           88 USER-CONTINUES VALUE "Y" "y".
        01 WS-DISP-PRICE     PIC $Z(4)9.99.
        01 WS-DISP-QTY       PIC Z(3)9.
+
+      *> --- Quantity-break pricing lookup ---
+       01 WS-LOOKUP-QTY      PIC 9(4).
+       01 WS-BEST-DISC-PCT  PIC 9V999 VALUE 0.
+       01 WS-UNIT-PRICE     PIC 9(5)V99.
+       01 WS-DISP-UNIT-PRICE PIC $Z(4)9.99.
        01 WS-EOF             PIC X VALUE "N".
           88 END-OF-FILE     VALUE "Y".
+       01 WS-REORDER-LEVEL   PIC 9(4) VALUE 25.
+       01 WS-LOW-STOCK-COUNT PIC 9(3) VALUE 0.
+       01 WS-SEARCH-NAME     PIC X(20).
+       01 WS-NAME-MATCH-CNT  PIC 9(3) VALUE 0.
+
+      *>   Product ID format check via the shared CODEFMT
+      *>   subprogram (13-subprograms) - same routine
+      *>   batch.cob uses for account numbers
+       01 WS-CODE-CHECK      PIC X(20).
+       01 WS-CODE-PREFIX     PIC X(10) VALUE "P".
+       01 WS-CODE-PREFIX-LEN PIC 9(2)  VALUE 1.
+       01 WS-CODE-VALID      PIC X.
+          88 CODE-IS-VALID   VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM 1000-LOAD-SAMPLE-DATA.
+           PERFORM 1500-CREATE-SAMPLE-ORDERS.
            PERFORM 2000-MENU
                UNTIL NOT USER-CONTINUES.
            STOP RUN.
@@ -90,7 +240,7 @@
       *> --- Create file with sample data ---
        1000-LOAD-SAMPLE-DATA.
            OPEN OUTPUT PRODUCT-FILE.
-           IF WS-FILE-STATUS NOT = "00"
+           IF NOT FS-SUCCESS
                DISPLAY "Error creating file: "
                    WS-FILE-STATUS
                STOP RUN
@@ -100,23 +250,69 @@
            MOVE "Widget"  TO PROD-NAME.
            MOVE 19.99 TO PROD-PRICE.
            MOVE 100  TO PROD-QTY.
+           PERFORM 1050-CLEAR-QTY-BREAKS.
+           MOVE 10  TO PQB-THRESHOLD(1).
+           MOVE .050 TO PQB-DISCOUNT-PCT(1).
+           MOVE 50  TO PQB-THRESHOLD(2).
+           MOVE .100 TO PQB-DISCOUNT-PCT(2).
            WRITE PROD-RECORD.
 
            MOVE "P002" TO PROD-ID.
            MOVE "Gadget"  TO PROD-NAME.
            MOVE 49.99 TO PROD-PRICE.
            MOVE 50   TO PROD-QTY.
+           PERFORM 1050-CLEAR-QTY-BREAKS.
+           MOVE 5   TO PQB-THRESHOLD(1).
+           MOVE .075 TO PQB-DISCOUNT-PCT(1).
+           MOVE 25  TO PQB-THRESHOLD(2).
+           MOVE .150 TO PQB-DISCOUNT-PCT(2).
            WRITE PROD-RECORD.
 
            MOVE "P003" TO PROD-ID.
            MOVE "Doohickey" TO PROD-NAME.
            MOVE 9.99 TO PROD-PRICE.
            MOVE 200  TO PROD-QTY.
+           PERFORM 1050-CLEAR-QTY-BREAKS.
+           MOVE 20  TO PQB-THRESHOLD(1).
+           MOVE .050 TO PQB-DISCOUNT-PCT(1).
+           MOVE 100 TO PQB-THRESHOLD(2).
+           MOVE .120 TO PQB-DISCOUNT-PCT(2).
+           MOVE 250 TO PQB-THRESHOLD(3).
+           MOVE .200 TO PQB-DISCOUNT-PCT(3).
            WRITE PROD-RECORD.
 
            CLOSE PRODUCT-FILE.
            DISPLAY "Loaded 3 sample products.".
 
+      *> --- Zero out a product's quantity-break table before
+      *>     the caller fills in whichever tiers apply ---
+       1050-CLEAR-QTY-BREAKS.
+           PERFORM VARYING PQB-IDX FROM 1 BY 1
+                   UNTIL PQB-IDX > 3
+               MOVE 0 TO PQB-THRESHOLD(PQB-IDX)
+               MOVE 0 TO PQB-DISCOUNT-PCT(PQB-IDX)
+           END-PERFORM.
+
+      *> --- Create a fresh batch of incoming sales orders ---
+       1500-CREATE-SAMPLE-ORDERS.
+           OPEN OUTPUT ORDER-FILE.
+
+           MOVE "P001,0010" TO ORDER-RECORD.
+           WRITE ORDER-RECORD.
+
+           MOVE "P002,0005" TO ORDER-RECORD.
+           WRITE ORDER-RECORD.
+
+           MOVE "P003,9999" TO ORDER-RECORD.
+      *>     More than we have on hand - should be rejected
+           WRITE ORDER-RECORD.
+
+           MOVE "P999,0001" TO ORDER-RECORD.
+      *>     No such product - should be rejected
+           WRITE ORDER-RECORD.
+
+           CLOSE ORDER-FILE.
+
       *> --- Interactive menu ---
        2000-MENU.
            DISPLAY SPACES.
@@ -124,7 +320,15 @@
            DISPLAY "1. Look up product by ID".
            DISPLAY "2. List all products".
            DISPLAY "3. Update product price".
-           DISPLAY "4. Quit".
+           DISPLAY "4. Add a new product".
+           DISPLAY "5. Delete a product".
+           DISPLAY "6. Low-stock reorder report".
+           DISPLAY "7. Look up product by name".
+           DISPLAY "8. View price-change history".
+           DISPLAY "9. Process sales orders".
+           DISPLAY "10. Assign product to warehouse bin".
+           DISPLAY "11. Look up warehouse bin".
+           DISPLAY "12. Quit".
            DISPLAY "Choice: ".
            ACCEPT WS-CHOICE.
 
@@ -132,7 +336,15 @@
                WHEN 1 PERFORM 3000-LOOKUP
                WHEN 2 PERFORM 4000-LIST-ALL
                WHEN 3 PERFORM 5000-UPDATE-PRICE
-               WHEN 4 MOVE "N" TO WS-CONTINUE
+               WHEN 4 PERFORM 6000-ADD-PRODUCT
+               WHEN 5 PERFORM 7000-DELETE-PRODUCT
+               WHEN 6 PERFORM 8000-REORDER-REPORT
+               WHEN 7 PERFORM 9500-LOOKUP-BY-NAME
+               WHEN 8 PERFORM 9600-VIEW-PRICE-HISTORY
+               WHEN 9 PERFORM 9700-PROCESS-SALES-ORDERS
+               WHEN 10 PERFORM 9800-ASSIGN-BIN
+               WHEN 11 PERFORM 9900-LOOKUP-BIN
+               WHEN 12 MOVE "N" TO WS-CONTINUE
                WHEN OTHER DISPLAY "Invalid choice."
            END-EVALUATE.
 
@@ -183,12 +395,14 @@
            END-READ.
 
            PERFORM 9000-DISPLAY-PRODUCT.
+           MOVE PROD-PRICE TO WS-OLD-PRICE.
            DISPLAY "Enter new price: ".
            ACCEPT PROD-PRICE.
            REWRITE PROD-RECORD.
 
-           IF WS-FILE-STATUS = "00"
+           IF FS-SUCCESS
                DISPLAY "Price updated!"
+               PERFORM 5500-LOG-PRICE-CHANGE
            ELSE
                DISPLAY "Update failed: " WS-FILE-STATUS
            END-IF.
@@ -196,7 +410,236 @@
        5000-EXIT.
            CONTINUE.
 
-      *> --- Helper: display one product ---
+      *> --- Append one entry to the price-change audit trail ---
+       5500-LOG-PRICE-CHANGE.
+           MOVE PROD-ID       TO HIST-PROD-ID.
+           MOVE WS-OLD-PRICE  TO HIST-OLD-PRICE.
+           MOVE PROD-PRICE    TO HIST-NEW-PRICE.
+           ACCEPT HIST-DATE FROM DATE YYYYMMDD.
+
+           OPEN EXTEND PRICE-HISTORY.
+           IF NOT HIST-FS-SUCCESS
+               OPEN OUTPUT PRICE-HISTORY
+           END-IF.
+           WRITE HIST-RECORD.
+           CLOSE PRICE-HISTORY.
+
+      *> --- Add a new record ---
+       6000-ADD-PRODUCT.
+           OPEN I-O PRODUCT-FILE.
+           DISPLAY "Enter new product ID: ".
+           ACCEPT PROD-ID.
+
+           MOVE SPACES TO WS-CODE-CHECK.
+           MOVE PROD-ID TO WS-CODE-CHECK.
+           CALL "CODEFMT" USING
+               BY CONTENT   WS-CODE-CHECK
+               BY CONTENT   WS-CODE-PREFIX
+               BY CONTENT   WS-CODE-PREFIX-LEN
+               BY REFERENCE WS-CODE-VALID
+           END-CALL.
+           IF NOT CODE-IS-VALID
+               DISPLAY "Product ID must start with 'P'."
+               CLOSE PRODUCT-FILE
+               GO TO 6000-EXIT
+           END-IF.
+
+           DISPLAY "Enter product name: ".
+           ACCEPT PROD-NAME.
+           DISPLAY "Enter price: ".
+           ACCEPT PROD-PRICE.
+           DISPLAY "Enter quantity: ".
+           ACCEPT PROD-QTY.
+           PERFORM 1050-CLEAR-QTY-BREAKS.
+
+           WRITE PROD-RECORD
+               INVALID KEY
+                   DISPLAY "Product ID already exists!"
+               NOT INVALID KEY
+                   DISPLAY "Product added."
+           END-WRITE.
+           CLOSE PRODUCT-FILE.
+       6000-EXIT.
+           CONTINUE.
+
+      *> --- Delete a record ---
+       7000-DELETE-PRODUCT.
+           OPEN I-O PRODUCT-FILE.
+           DISPLAY "Enter product ID to delete: ".
+           ACCEPT PROD-ID.
+
+           READ PRODUCT-FILE
+               KEY IS PROD-ID
+               INVALID KEY
+                   DISPLAY "Product not found!"
+                   CLOSE PRODUCT-FILE
+                   GO TO 7000-EXIT
+           END-READ.
+
+           PERFORM 9000-DISPLAY-PRODUCT.
+           DELETE PRODUCT-FILE RECORD.
+
+           IF FS-SUCCESS
+               DISPLAY "Product deleted!"
+           ELSE
+               DISPLAY "Delete failed: " WS-FILE-STATUS
+           END-IF.
+           CLOSE PRODUCT-FILE.
+       7000-EXIT.
+           CONTINUE.
+
+      *> --- List every product at or below the reorder level ---
+       8000-REORDER-REPORT.
+           MOVE 0 TO WS-LOW-STOCK-COUNT.
+           OPEN INPUT PRODUCT-FILE.
+           MOVE "N" TO WS-EOF.
+
+           DISPLAY SPACES.
+           DISPLAY "=== Low-Stock Reorder Report ===".
+           DISPLAY "(Reorder level: " WS-REORDER-LEVEL ")".
+
+           READ PRODUCT-FILE NEXT
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE
+               IF PROD-QTY <= WS-REORDER-LEVEL
+                   PERFORM 9000-DISPLAY-PRODUCT
+                   ADD 1 TO WS-LOW-STOCK-COUNT
+               END-IF
+               READ PRODUCT-FILE NEXT
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE PRODUCT-FILE.
+
+           IF WS-LOW-STOCK-COUNT = 0
+               DISPLAY "  No products at or below reorder level."
+           ELSE
+               DISPLAY "  " WS-LOW-STOCK-COUNT
+                   " product(s) need reordering."
+           END-IF.
+
+      *> --- Random read by the alternate (name) key ---
+       9500-LOOKUP-BY-NAME.
+           MOVE 0 TO WS-NAME-MATCH-CNT.
+           OPEN INPUT PRODUCT-FILE.
+           DISPLAY "Enter product name to search for: ".
+           ACCEPT WS-SEARCH-NAME.
+           MOVE WS-SEARCH-NAME TO PROD-NAME.
+
+           START PRODUCT-FILE KEY IS EQUAL TO PROD-NAME
+               INVALID KEY
+                   DISPLAY "No product found with that name."
+                   CLOSE PRODUCT-FILE
+                   GO TO 9500-EXIT
+           END-START.
+
+           MOVE "N" TO WS-EOF.
+           READ PRODUCT-FILE NEXT RECORD
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE
+               OR PROD-NAME NOT = WS-SEARCH-NAME
+               PERFORM 9000-DISPLAY-PRODUCT
+               ADD 1 TO WS-NAME-MATCH-CNT
+               READ PRODUCT-FILE NEXT RECORD
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE PRODUCT-FILE.
+
+           IF WS-NAME-MATCH-CNT = 0
+               DISPLAY "No product found with that name."
+           END-IF.
+       9500-EXIT.
+           CONTINUE.
+
+      *> --- List every logged price change ---
+       9600-VIEW-PRICE-HISTORY.
+           OPEN INPUT PRICE-HISTORY.
+           IF NOT HIST-FS-SUCCESS
+               DISPLAY "No price changes logged yet."
+           ELSE
+               DISPLAY SPACES
+               DISPLAY "=== Price Change History ==="
+               MOVE "N" TO WS-EOF
+               READ PRICE-HISTORY
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+               PERFORM UNTIL END-OF-FILE
+                   MOVE HIST-OLD-PRICE TO WS-DISP-PRICE
+                   DISPLAY "  " HIST-PROD-ID
+                       " | was " WS-DISP-PRICE
+                       WITH NO ADVANCING
+                   MOVE HIST-NEW-PRICE TO WS-DISP-PRICE
+                   DISPLAY " | now " WS-DISP-PRICE
+                       " | " HIST-DATE
+                   READ PRICE-HISTORY
+                       AT END SET END-OF-FILE TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE PRICE-HISTORY
+           END-IF.
+
+      *> --- Apply each pending sales order against inventory ---
+       9700-PROCESS-SALES-ORDERS.
+           MOVE 0 TO WS-ORD-FILLED.
+           MOVE 0 TO WS-ORD-REJECTED.
+
+           OPEN INPUT ORDER-FILE.
+           IF NOT ORD-FS-SUCCESS
+               DISPLAY "No sales orders to process."
+           ELSE
+               OPEN I-O PRODUCT-FILE
+               DISPLAY SPACES
+               DISPLAY "=== Processing Sales Orders ==="
+               MOVE "N" TO WS-EOF
+               READ ORDER-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+               PERFORM UNTIL END-OF-FILE
+                   PERFORM 9750-APPLY-ONE-ORDER
+                   READ ORDER-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUCT-FILE
+               CLOSE ORDER-FILE
+               DISPLAY "  Orders filled:   " WS-ORD-FILLED
+               DISPLAY "  Orders rejected: " WS-ORD-REJECTED
+           END-IF.
+
+      *> --- Decrement inventory for one order line ---
+       9750-APPLY-ONE-ORDER.
+           MOVE ORD-PROD-ID TO PROD-ID.
+           READ PRODUCT-FILE
+               KEY IS PROD-ID
+               INVALID KEY
+                   DISPLAY "  " ORD-PROD-ID
+                       ": no such product - rejected"
+                   ADD 1 TO WS-ORD-REJECTED
+               NOT INVALID KEY
+                   IF ORD-QTY > PROD-QTY
+                       DISPLAY "  " ORD-PROD-ID
+                           ": insufficient stock - rejected"
+                       ADD 1 TO WS-ORD-REJECTED
+                   ELSE
+                       MOVE ORD-QTY TO WS-LOOKUP-QTY
+                       PERFORM 9100-LOOKUP-DISCOUNT
+                       SUBTRACT ORD-QTY FROM PROD-QTY
+                       REWRITE PROD-RECORD
+                       MOVE WS-UNIT-PRICE TO WS-DISP-UNIT-PRICE
+                       DISPLAY "  " ORD-PROD-ID ": shipped "
+                           ORD-QTY " units @ " WS-DISP-UNIT-PRICE
+                           " each"
+                       ADD 1 TO WS-ORD-FILLED
+                   END-IF
+           END-READ.
+
+      *> --- Helper: display one product, plus its best available
+      *>     quantity-break price at its current on-hand quantity ---
        9000-DISPLAY-PRODUCT.
            MOVE PROD-PRICE TO WS-DISP-PRICE.
            MOVE PROD-QTY TO WS-DISP-QTY.
@@ -204,3 +647,83 @@
                    PROD-NAME " | "
                    WS-DISP-PRICE " | Qty: "
                    WS-DISP-QTY.
+
+           MOVE PROD-QTY TO WS-LOOKUP-QTY.
+           PERFORM 9100-LOOKUP-DISCOUNT.
+           IF WS-BEST-DISC-PCT > 0
+               MOVE WS-UNIT-PRICE TO WS-DISP-UNIT-PRICE
+               DISPLAY "      volume price at " WS-DISP-QTY
+                   " units: " WS-DISP-UNIT-PRICE
+           END-IF.
+
+      *> --- Find the best (highest-threshold) quantity-break
+      *>     discount that WS-LOOKUP-QTY qualifies for and price
+      *>     the unit accordingly; no qualifying tier leaves
+      *>     WS-BEST-DISC-PCT at zero and WS-UNIT-PRICE at list ---
+       9100-LOOKUP-DISCOUNT.
+           MOVE 0 TO WS-BEST-DISC-PCT.
+           MOVE PROD-PRICE TO WS-UNIT-PRICE.
+           PERFORM VARYING PQB-IDX FROM 1 BY 1
+                   UNTIL PQB-IDX > 3
+               IF PQB-THRESHOLD(PQB-IDX) > 0
+                       AND WS-LOOKUP-QTY >= PQB-THRESHOLD(PQB-IDX)
+                       AND PQB-DISCOUNT-PCT(PQB-IDX) > WS-BEST-DISC-PCT
+                   MOVE PQB-DISCOUNT-PCT(PQB-IDX) TO WS-BEST-DISC-PCT
+               END-IF
+           END-PERFORM.
+           IF WS-BEST-DISC-PCT > 0
+               COMPUTE WS-UNIT-PRICE ROUNDED =
+                   PROD-PRICE * (1 - WS-BEST-DISC-PCT)
+           END-IF.
+
+      *> --- Put stock away: direct-slot write by bin number ---
+       9800-ASSIGN-BIN.
+           OPEN I-O BIN-FILE.
+           IF NOT BIN-FS-SUCCESS
+               OPEN OUTPUT BIN-FILE
+               CLOSE BIN-FILE
+               OPEN I-O BIN-FILE
+           END-IF.
+
+           DISPLAY "Enter bin number (1-9999): ".
+           ACCEPT WS-BIN-SLOT.
+           DISPLAY "Enter product ID to store there: ".
+           ACCEPT BIN-PROD-ID.
+           DISPLAY "Enter quantity: ".
+           ACCEPT BIN-QTY.
+
+           WRITE BIN-RECORD
+               INVALID KEY
+                   REWRITE BIN-RECORD
+                       INVALID KEY
+                           DISPLAY "Could not assign bin."
+                       NOT INVALID KEY
+                           DISPLAY "Bin " WS-BIN-SLOT " reassigned."
+                   END-REWRITE
+               NOT INVALID KEY
+                   DISPLAY "Bin " WS-BIN-SLOT " assigned."
+           END-WRITE.
+           CLOSE BIN-FILE.
+
+      *> --- Put stock away: direct-slot read by bin number ---
+       9900-LOOKUP-BIN.
+           OPEN I-O BIN-FILE.
+           IF NOT BIN-FS-SUCCESS
+               DISPLAY "No bins assigned yet."
+               CLOSE BIN-FILE
+               GO TO 9900-EXIT
+           END-IF.
+
+           DISPLAY "Enter bin number to look up: ".
+           ACCEPT WS-BIN-SLOT.
+
+           READ BIN-FILE
+               INVALID KEY
+                   DISPLAY "Bin " WS-BIN-SLOT " is empty."
+               NOT INVALID KEY
+                   DISPLAY "Bin " WS-BIN-SLOT " holds "
+                       BIN-QTY " of " BIN-PROD-ID "."
+           END-READ.
+           CLOSE BIN-FILE.
+       9900-EXIT.
+           CONTINUE.
