@@ -48,20 +48,24 @@
       *> This pulls in the employee record layout
       *> from the employee.cpy copybook file.
            COPY "employee.cpy"
-               REPLACING ==WS-EMP-RECORD== BY ==WS-EMP1==
-                         ==WS-EMP-ID==      BY ==WS-EMP-ID==
-                         ==WS-EMP-NAME==    BY ==WS-EMP-NAME==
-                         ==WS-EMP-DEPT==    BY ==WS-EMP-DEPT==
-                         ==WS-EMP-SALARY==  BY ==WS-EMP-SALARY==.
+               REPLACING ==WS-EMP-RECORD==    BY ==WS-EMP1==
+                         ==WS-EMP-ID==        BY ==WS-EMP-ID==
+                         ==WS-EMP-NAME==      BY ==WS-EMP-NAME==
+                         ==WS-EMP-DEPT==      BY ==WS-EMP-DEPT==
+                         ==WS-EMP-SALARY==    BY ==WS-EMP-SALARY==
+                         ==WS-EMP-HIRE-DATE== BY ==WS-EMP-HIRE-DATE==
+                         ==WS-EMP-GRADE==     BY ==WS-EMP-GRADE==.
 
       *> We can also use COPY with REPLACING to
       *> create a second record with different names.
            COPY "employee.cpy"
-               REPLACING ==WS-EMP-RECORD== BY ==WS-MGR-RECORD==
-                         ==WS-EMP-ID==      BY ==WS-MGR-ID==
-                         ==WS-EMP-NAME==    BY ==WS-MGR-NAME==
-                         ==WS-EMP-DEPT==    BY ==WS-MGR-DEPT==
-                         ==WS-EMP-SALARY==  BY ==WS-MGR-SALARY==.
+               REPLACING ==WS-EMP-RECORD==    BY ==WS-MGR-RECORD==
+                         ==WS-EMP-ID==        BY ==WS-MGR-ID==
+                         ==WS-EMP-NAME==      BY ==WS-MGR-NAME==
+                         ==WS-EMP-DEPT==      BY ==WS-MGR-DEPT==
+                         ==WS-EMP-SALARY==    BY ==WS-MGR-SALARY==
+                         ==WS-EMP-HIRE-DATE== BY ==WS-MGR-HIRE-DATE==
+                         ==WS-EMP-GRADE==     BY ==WS-MGR-GRADE==.
 
        01 WS-DISPLAY-PAY  PIC $Z(5)9.99.
 
@@ -73,12 +77,16 @@
            MOVE "Jane Smith"    TO WS-EMP-NAME.
            MOVE "Engineering"   TO WS-EMP-DEPT.
            MOVE 75000.00        TO WS-EMP-SALARY.
+           MOVE 20220314        TO WS-EMP-HIRE-DATE.
+           MOVE "E3"            TO WS-EMP-GRADE.
 
       *>   --- Fill in manager data (from REPLACING) ---
            MOVE "M001"          TO WS-MGR-ID.
            MOVE "Bob Johnson"   TO WS-MGR-NAME.
            MOVE "Engineering"   TO WS-MGR-DEPT.
            MOVE 95000.00        TO WS-MGR-SALARY.
+           MOVE 20180901        TO WS-MGR-HIRE-DATE.
+           MOVE "M2"            TO WS-MGR-GRADE.
 
       *>   --- Display both ---
            DISPLAY "=== Employee Record ===".
@@ -87,6 +95,8 @@
            DISPLAY "  Dept:   " WS-EMP-DEPT.
            MOVE WS-EMP-SALARY TO WS-DISPLAY-PAY.
            DISPLAY "  Salary: " WS-DISPLAY-PAY.
+           DISPLAY "  Hired:  " WS-EMP-HIRE-DATE.
+           DISPLAY "  Grade:  " WS-EMP-GRADE.
            DISPLAY SPACES.
 
            DISPLAY "=== Manager Record ===".
@@ -95,5 +105,7 @@
            DISPLAY "  Dept:   " WS-MGR-DEPT.
            MOVE WS-MGR-SALARY TO WS-DISPLAY-PAY.
            DISPLAY "  Salary: " WS-DISPLAY-PAY.
+           DISPLAY "  Hired:  " WS-MGR-HIRE-DATE.
+           DISPLAY "  Grade:  " WS-MGR-GRADE.
 
            STOP RUN.
