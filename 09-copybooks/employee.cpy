@@ -11,7 +11,9 @@
       *> ============================================
 
        01 WS-EMP-RECORD.
-          05 WS-EMP-ID       PIC X(4).
-          05 WS-EMP-NAME     PIC X(30).
-          05 WS-EMP-DEPT     PIC X(20).
-          05 WS-EMP-SALARY   PIC 9(6)V99.
+          05 WS-EMP-ID          PIC X(4).
+          05 WS-EMP-NAME        PIC X(30).
+          05 WS-EMP-DEPT        PIC X(20).
+          05 WS-EMP-SALARY      PIC 9(6)V99.
+          05 WS-EMP-HIRE-DATE   PIC 9(8).
+          05 WS-EMP-GRADE       PIC X(2).
