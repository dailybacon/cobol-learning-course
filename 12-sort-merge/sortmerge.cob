@@ -52,6 +52,13 @@
                ASSIGN TO "unsorted.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> Feed from the nightly SEQFILES step, when the driver
+      *> has staged it here; falls back to sample data otherwise
+           SELECT EMPLOYEE-FEED
+               ASSIGN TO "employees.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
            SELECT SORTED-FILE
                ASSIGN TO "sorted.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -59,6 +66,27 @@
            SELECT SORT-WORK
                ASSIGN TO "sort-work.tmp".
 
+      *> Three regional extracts, each already sorted by salary,
+      *> the way payroll data actually arrives from the field
+           SELECT REGION-EAST-FILE
+               ASSIGN TO "region-east.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REGION-WEST-FILE
+               ASSIGN TO "region-west.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REGION-CENTRAL-FILE
+               ASSIGN TO "region-central.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MERGED-FILE
+               ASSIGN TO "merged.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MERGE-WORK
+               ASSIGN TO "merge-work.tmp".
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -67,6 +95,20 @@
           05 UR-NAME       PIC X(20).
           05 UR-DEPT        PIC X(15).
           05 UR-SALARY      PIC 9(6)V99.
+          05 UR-STATUS      PIC X.
+             88 UR-ACTIVE       VALUE "A".
+             88 UR-TERMINATED   VALUE "T".
+
+      *> Same shape as SEQFILES' EMP-RECORD (10-sequential-files)
+       FD EMPLOYEE-FEED.
+       01 EMPLOYEE-FEED-RECORD.
+          05 EF-ID          PIC X(4).
+          05 FILLER         PIC X.
+          05 EF-NAME        PIC X(20).
+          05 FILLER         PIC X.
+          05 EF-DEPT        PIC X(15).
+          05 FILLER         PIC X.
+          05 EF-SALARY      PIC 9(6)V99.
 
        FD SORTED-FILE.
        01 SORTED-RECORD.
@@ -81,58 +123,169 @@
           05 SORT-DEPT      PIC X(15).
           05 SORT-SALARY    PIC 9(6)V99.
 
+       FD REGION-EAST-FILE.
+       01 REGION-EAST-RECORD.
+          05 RE-NAME        PIC X(20).
+          05 RE-DEPT        PIC X(15).
+          05 RE-SALARY      PIC 9(6)V99.
+
+       FD REGION-WEST-FILE.
+       01 REGION-WEST-RECORD.
+          05 RW-NAME        PIC X(20).
+          05 RW-DEPT        PIC X(15).
+          05 RW-SALARY      PIC 9(6)V99.
+
+       FD REGION-CENTRAL-FILE.
+       01 REGION-CENTRAL-RECORD.
+          05 RC-NAME        PIC X(20).
+          05 RC-DEPT        PIC X(15).
+          05 RC-SALARY      PIC 9(6)V99.
+
+       FD MERGED-FILE.
+       01 MERGED-RECORD.
+          05 MR-NAME        PIC X(20).
+          05 MR-DEPT        PIC X(15).
+          05 MR-SALARY      PIC 9(6)V99.
+
+      *> SD for the MERGE work file - combines the three
+      *> already-sorted regional extracts above
+       SD MERGE-WORK.
+       01 MERGE-RECORD.
+          05 MERGE-NAME     PIC X(20).
+          05 MERGE-DEPT      PIC X(15).
+          05 MERGE-SALARY    PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-EOF           PIC X VALUE "N".
           88 END-OF-FILE   VALUE "Y".
        01 WS-DISP-SAL      PIC $Z(5)9.99.
 
+       01 WS-FEED-STATUS   PIC XX.
+       01 WS-FEED-EOF      PIC X VALUE "N".
+          88 END-OF-FEED     VALUE "Y".
+          88 NOT-END-OF-FEED VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM 1000-CREATE-DATA.
            PERFORM 2000-SORT-BY-SALARY.
            PERFORM 3000-DISPLAY-RESULTS.
+           PERFORM 4000-CREATE-REGIONAL-FILES.
+           PERFORM 5000-MERGE-REGIONS.
+           PERFORM 6000-DISPLAY-MERGED-RESULTS.
            STOP RUN.
 
-      *> --- Create unsorted test data ---
+      *> --- Load unsorted data: from the nightly SEQFILES feed
+      *>     when the driver has staged one, otherwise fall
+      *>     back to the lesson's own sample data ---
        1000-CREATE-DATA.
+           OPEN INPUT EMPLOYEE-FEED.
+           IF WS-FEED-STATUS = "00"
+               PERFORM 1050-LOAD-FROM-EMPLOYEE-FEED
+               CLOSE EMPLOYEE-FEED
+           ELSE
+               PERFORM 1060-CREATE-SAMPLE-DATA
+           END-IF.
+
+      *> --- Convert each SEQFILES employee row into an
+      *>     UNSORTED-FILE record ---
+       1050-LOAD-FROM-EMPLOYEE-FEED.
+           OPEN OUTPUT UNSORTED-FILE.
+           SET NOT-END-OF-FEED TO TRUE.
+           READ EMPLOYEE-FEED
+               AT END SET END-OF-FEED TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-FEED
+               MOVE EF-NAME   TO UR-NAME
+               MOVE EF-DEPT   TO UR-DEPT
+               MOVE EF-SALARY TO UR-SALARY
+               MOVE "A"       TO UR-STATUS
+               WRITE UNSORTED-RECORD
+               READ EMPLOYEE-FEED
+                   AT END SET END-OF-FEED TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE UNSORTED-FILE.
+           DISPLAY "Loaded unsorted data from the SEQFILES feed.".
+
+      *> --- Create unsorted test data (no feed available) ---
+       1060-CREATE-SAMPLE-DATA.
            OPEN OUTPUT UNSORTED-FILE.
 
            MOVE "Charlie Brown"   TO UR-NAME.
            MOVE "Sales"           TO UR-DEPT.
            MOVE 55000.00          TO UR-SALARY.
+           MOVE "A"               TO UR-STATUS.
            WRITE UNSORTED-RECORD.
 
            MOVE "Alice Johnson"   TO UR-NAME.
            MOVE "Engineering"     TO UR-DEPT.
            MOVE 85000.00          TO UR-SALARY.
+           MOVE "A"               TO UR-STATUS.
            WRITE UNSORTED-RECORD.
 
            MOVE "Eve Williams"    TO UR-NAME.
            MOVE "Engineering"     TO UR-DEPT.
            MOVE 72000.00          TO UR-SALARY.
+           MOVE "A"               TO UR-STATUS.
            WRITE UNSORTED-RECORD.
 
            MOVE "Bob Davis"       TO UR-NAME.
            MOVE "Sales"           TO UR-DEPT.
            MOVE 61000.00          TO UR-SALARY.
+           MOVE "A"               TO UR-STATUS.
            WRITE UNSORTED-RECORD.
 
            MOVE "Diana Prince"    TO UR-NAME.
            MOVE "Marketing"       TO UR-DEPT.
            MOVE 68000.00          TO UR-SALARY.
+           MOVE "A"               TO UR-STATUS.
+           WRITE UNSORTED-RECORD.
+
+           MOVE "Frank Ortiz"     TO UR-NAME.
+           MOVE "Sales"           TO UR-DEPT.
+           MOVE 59000.00          TO UR-SALARY.
+           MOVE "T"               TO UR-STATUS.
            WRITE UNSORTED-RECORD.
 
            CLOSE UNSORTED-FILE.
            DISPLAY "Created unsorted data file.".
 
-      *> --- Sort by department, then salary descending ---
+      *> --- Sort by department, then salary descending, then
+      *>     name ascending to break ties predictably. Active
+      *>     employees only - 2100-FILTER-ACTIVE weeds out
+      *>     anyone terminated before they ever reach the sort ---
        2000-SORT-BY-SALARY.
            SORT SORT-WORK
                ON ASCENDING KEY SORT-DEPT
                ON DESCENDING KEY SORT-SALARY
-               USING UNSORTED-FILE
+               ON ASCENDING KEY SORT-NAME
+               INPUT PROCEDURE IS 2100-FILTER-ACTIVE
                GIVING SORTED-FILE.
-           DISPLAY "Sorted by dept (asc), salary (desc).".
+           DISPLAY "Sorted by dept (asc), salary (desc), name (asc).".
+
+      *> --- Feed only active employees into the sort ---
+       2100-FILTER-ACTIVE.
+           OPEN INPUT UNSORTED-FILE.
+           MOVE "N" TO WS-EOF.
+
+           READ UNSORTED-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE
+               IF UR-ACTIVE
+                   MOVE UR-NAME   TO SORT-NAME
+                   MOVE UR-DEPT   TO SORT-DEPT
+                   MOVE UR-SALARY TO SORT-SALARY
+                   RELEASE SORT-RECORD
+               END-IF
+               READ UNSORTED-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE UNSORTED-FILE.
 
       *> --- Display sorted results ---
        3000-DISPLAY-RESULTS.
@@ -159,3 +312,76 @@
            END-PERFORM.
 
            CLOSE SORTED-FILE.
+
+      *> --- Create three regional extracts, each already
+      *>     sorted ascending by salary on its own ---
+       4000-CREATE-REGIONAL-FILES.
+           OPEN OUTPUT REGION-EAST-FILE.
+           MOVE "Frank Ito"        TO RE-NAME.
+           MOVE "Support"          TO RE-DEPT.
+           MOVE 48000.00           TO RE-SALARY.
+           WRITE REGION-EAST-RECORD.
+           MOVE "Grace Lee"        TO RE-NAME.
+           MOVE "Support"          TO RE-DEPT.
+           MOVE 59000.00           TO RE-SALARY.
+           WRITE REGION-EAST-RECORD.
+           CLOSE REGION-EAST-FILE.
+
+           OPEN OUTPUT REGION-WEST-FILE.
+           MOVE "Henry Cho"        TO RW-NAME.
+           MOVE "Sales"            TO RW-DEPT.
+           MOVE 52000.00           TO RW-SALARY.
+           WRITE REGION-WEST-RECORD.
+           MOVE "Ivy Novak"        TO RW-NAME.
+           MOVE "Sales"            TO RW-DEPT.
+           MOVE 73000.00           TO RW-SALARY.
+           WRITE REGION-WEST-RECORD.
+           CLOSE REGION-WEST-FILE.
+
+           OPEN OUTPUT REGION-CENTRAL-FILE.
+           MOVE "Jack Reyes"       TO RC-NAME.
+           MOVE "Engineering"      TO RC-DEPT.
+           MOVE 65000.00           TO RC-SALARY.
+           WRITE REGION-CENTRAL-RECORD.
+           MOVE "Kara Singh"       TO RC-NAME.
+           MOVE "Engineering"      TO RC-DEPT.
+           MOVE 91000.00           TO RC-SALARY.
+           WRITE REGION-CENTRAL-RECORD.
+           CLOSE REGION-CENTRAL-FILE.
+
+           DISPLAY "Created 3 pre-sorted regional files.".
+
+      *> --- MERGE the three regional extracts by salary ---
+       5000-MERGE-REGIONS.
+           MERGE MERGE-WORK
+               ON ASCENDING KEY MERGE-SALARY
+               USING REGION-EAST-FILE REGION-WEST-FILE
+                     REGION-CENTRAL-FILE
+               GIVING MERGED-FILE.
+           DISPLAY "Merged 3 regional files by salary.".
+
+      *> --- Display the merged results ---
+       6000-DISPLAY-MERGED-RESULTS.
+           OPEN INPUT MERGED-FILE.
+           MOVE "N" TO WS-EOF.
+
+           DISPLAY SPACES.
+           DISPLAY "=== Merged Regional Employee List ===".
+           DISPLAY "Name                 Department"
+                   "      Salary".
+           DISPLAY "-------------------- ----------"
+                   "----- ----------".
+
+           READ MERGED-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE
+               MOVE MR-SALARY TO WS-DISP-SAL
+               DISPLAY MR-NAME MR-DEPT WS-DISP-SAL
+               READ MERGED-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE MERGED-FILE.
