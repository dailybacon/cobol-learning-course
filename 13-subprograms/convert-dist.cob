@@ -30,13 +30,38 @@
 
        DATA DIVISION.
        LINKAGE SECTION.
-      *>   DECLARE YOUR LINKAGE PARAMETERS HERE
-
+       01 LS-INPUT-DIST  PIC 9(7)V99.
+       01 LS-UNIT-CODE   PIC 9.
+       01 LS-OUTPUT-DIST PIC 9(7)V99.
+       01 LS-UNIT-LABEL  PIC X(12).
 
        PROCEDURE DIVISION USING
-      *>   LIST YOUR PARAMETERS HERE
+           LS-INPUT-DIST
+           LS-UNIT-CODE
+           LS-OUTPUT-DIST
+           LS-UNIT-LABEL
            .
        CALC-DIST.
-      *>   YOUR CODE GOES HERE
+           EVALUATE LS-UNIT-CODE
+               WHEN 1
+                   COMPUTE LS-OUTPUT-DIST =
+                       LS-INPUT-DIST * 1.60934
+                   MOVE "Kilometers" TO LS-UNIT-LABEL
+               WHEN 2
+                   COMPUTE LS-OUTPUT-DIST =
+                       LS-INPUT-DIST / 1.60934
+                   MOVE "Miles" TO LS-UNIT-LABEL
+               WHEN 3
+                   COMPUTE LS-OUTPUT-DIST =
+                       LS-INPUT-DIST * 0.3048
+                   MOVE "Meters" TO LS-UNIT-LABEL
+               WHEN 4
+                   COMPUTE LS-OUTPUT-DIST =
+                       LS-INPUT-DIST / 0.3048
+                   MOVE "Feet" TO LS-UNIT-LABEL
+               WHEN OTHER
+                   MOVE 0 TO LS-OUTPUT-DIST
+                   MOVE "INVALID CODE" TO LS-UNIT-LABEL
+           END-EVALUATE.
 
            GOBACK.
