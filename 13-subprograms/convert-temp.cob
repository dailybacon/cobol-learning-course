@@ -25,13 +25,35 @@
 
        DATA DIVISION.
        LINKAGE SECTION.
-      *>   DECLARE YOUR LINKAGE PARAMETERS HERE
-
+       01 LS-INPUT-TEMP   PIC S9(5)V99.
+       01 LS-DIRECTION    PIC X.
+          88 LS-FAHRENHEIT-TO-CELSIUS VALUE "F".
+          88 LS-CELSIUS-TO-FAHRENHEIT VALUE "C".
+       01 LS-OUTPUT-TEMP  PIC S9(5)V99.
+       01 LS-STATUS       PIC X.
+          88 LS-CONVERT-OK    VALUE "S".
+          88 LS-CONVERT-ERROR VALUE "E".
 
        PROCEDURE DIVISION USING
-      *>   LIST YOUR PARAMETERS HERE
+           LS-INPUT-TEMP
+           LS-DIRECTION
+           LS-OUTPUT-TEMP
+           LS-STATUS
            .
        CALC-TEMP.
-      *>   YOUR CODE GOES HERE
+           IF LS-FAHRENHEIT-TO-CELSIUS
+               COMPUTE LS-OUTPUT-TEMP =
+                   (LS-INPUT-TEMP - 32) * 5 / 9
+               MOVE "S" TO LS-STATUS
+           ELSE
+               IF LS-CELSIUS-TO-FAHRENHEIT
+                   COMPUTE LS-OUTPUT-TEMP =
+                       LS-INPUT-TEMP * 9 / 5 + 32
+                   MOVE "S" TO LS-STATUS
+               ELSE
+                   MOVE 0   TO LS-OUTPUT-TEMP
+                   MOVE "E" TO LS-STATUS
+               END-IF
+           END-IF.
 
            GOBACK.
