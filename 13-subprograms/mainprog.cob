@@ -45,42 +45,175 @@
       *>   cobc -x mainprog.cob taxcalc.o -o mainprog
       *> ============================================
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Year-to-date gross/net/tax, one record per employee,
+      *> carried forward from run to run
+           SELECT YTD-MASTER
+               ASSIGN TO "ytd-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD YTD-MASTER.
+       01 YTD-RECORD.
+          05 YTD-EMP-ID       PIC X(4).
+          05 YTD-GROSS        PIC 9(9)V99.
+          05 YTD-NET          PIC 9(9)V99.
+          05 YTD-TAX          PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
+       01 WS-EMP-ID        PIC X(4).
        01 WS-GROSS-PAY     PIC 9(6)V99.
+       01 WS-FILING-STATUS PIC X.
        01 WS-TAX-RATE      PIC V999.
        01 WS-TAX-AMOUNT    PIC 9(6)V99.
        01 WS-NET-PAY       PIC 9(6)V99.
        01 WS-DISP          PIC $Z(5)9.99.
+       01 WS-YTD-STATUS    PIC XX.
+       01 WS-YTD-DISP      PIC $Z(7)9.99.
+       01 WS-YTD-FOR-BRACKET PIC 9(9)V99.
+
+      *> --- Currency conversion: this employee may be paid in a
+      *>     currency other than USD, so gross/tax/net roll up
+      *>     into a common USD-equivalent figure for YTD tracking
+      *>     while net pay is still shown in their own currency ---
+       01 WS-CURRENCY-DATA.
+          05 FILLER PIC X(3)      VALUE "USD".
+          05 FILLER PIC 9(3)V9999 VALUE 1.0000.
+          05 FILLER PIC X(3)      VALUE "EUR".
+          05 FILLER PIC 9(3)V9999 VALUE 1.0800.
+          05 FILLER PIC X(3)      VALUE "GBP".
+          05 FILLER PIC 9(3)V9999 VALUE 1.2700.
+          05 FILLER PIC X(3)      VALUE "JPY".
+          05 FILLER PIC 9(3)V9999 VALUE 0.0067.
+       01 WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-DATA.
+          05 WS-CURR-ENTRY OCCURS 4 TIMES
+             INDEXED BY WS-CURR-IDX.
+             10 WS-CURR-CODE  PIC X(3).
+             10 WS-CURR-RATE  PIC 9(3)V9999.
+
+       01 WS-CURRENCY-CODE   PIC X(3) VALUE "USD".
+       01 WS-EXCH-RATE       PIC 9(3)V9999.
+       01 WS-GROSS-USD       PIC 9(9)V99.
+       01 WS-NET-USD         PIC 9(9)V99.
+       01 WS-TAX-LOCAL       PIC 9(6)V99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "=== Payroll with Subprogram ===".
+           PERFORM 1000-OPEN-YTD-MASTER.
+
+           DISPLAY "Enter employee id: ".
+           ACCEPT WS-EMP-ID.
            DISPLAY "Enter gross pay: ".
            ACCEPT WS-GROSS-PAY.
+           DISPLAY "Currency code (USD, EUR, GBP, JPY): ".
+           ACCEPT WS-CURRENCY-CODE.
+           DISPLAY "Filing status (S=Single, M=Married): ".
+           ACCEPT WS-FILING-STATUS.
+
+           PERFORM 1700-LOOKUP-EXCHANGE-RATE.
+           COMPUTE WS-GROSS-USD ROUNDED =
+               WS-GROSS-PAY * WS-EXCH-RATE.
+
+           PERFORM 1500-READ-PRIOR-YTD.
+           ADD WS-GROSS-USD TO YTD-GROSS
+               GIVING WS-YTD-FOR-BRACKET.
 
       *>   Call the tax calculator subprogram.
       *>   BY REFERENCE: it can set WS-TAX-RATE
-      *>   and WS-TAX-AMOUNT for us.
+      *>   and WS-TAX-AMOUNT for us. Bracket is chosen off
+      *>   cumulative YTD earnings, not just this one check.
+      *>   Tax is figured on the USD equivalent so brackets
+      *>   mean the same thing for every employee, then
+      *>   converted back to the employee's own currency.
            CALL "TAXCALC" USING
-               BY CONTENT   WS-GROSS-PAY
+               BY CONTENT   WS-GROSS-USD
+               BY CONTENT   WS-FILING-STATUS
+               BY CONTENT   WS-YTD-FOR-BRACKET
                BY REFERENCE WS-TAX-RATE
                BY REFERENCE WS-TAX-AMOUNT
            END-CALL.
 
+           COMPUTE WS-TAX-LOCAL ROUNDED =
+               WS-TAX-AMOUNT / WS-EXCH-RATE.
            COMPUTE WS-NET-PAY =
-               WS-GROSS-PAY - WS-TAX-AMOUNT.
+               WS-GROSS-PAY - WS-TAX-LOCAL.
+           COMPUTE WS-NET-USD =
+               WS-GROSS-USD - WS-TAX-AMOUNT.
 
            DISPLAY SPACES.
            MOVE WS-GROSS-PAY TO WS-DISP.
-           DISPLAY "Gross Pay:  " WS-DISP.
+           DISPLAY "Gross Pay:  " WS-DISP " " WS-CURRENCY-CODE.
 
            DISPLAY "Tax Rate:   " WS-TAX-RATE.
 
-           MOVE WS-TAX-AMOUNT TO WS-DISP.
-           DISPLAY "Tax Amount: " WS-DISP.
+           MOVE WS-TAX-LOCAL TO WS-DISP.
+           DISPLAY "Tax Amount: " WS-DISP " " WS-CURRENCY-CODE.
 
            MOVE WS-NET-PAY TO WS-DISP.
-           DISPLAY "Net Pay:    " WS-DISP.
+           DISPLAY "Net Pay:    " WS-DISP " " WS-CURRENCY-CODE.
 
+           PERFORM 2000-UPDATE-YTD.
+           DISPLAY SPACES.
+           MOVE YTD-GROSS TO WS-YTD-DISP.
+           DISPLAY "YTD Gross (USD):  " WS-YTD-DISP.
+           MOVE YTD-NET TO WS-YTD-DISP.
+           DISPLAY "YTD Net (USD):    " WS-YTD-DISP.
+
+           CLOSE YTD-MASTER.
            STOP RUN.
+
+      *> --- Open the YTD master, creating it on the first run ---
+       1000-OPEN-YTD-MASTER.
+           OPEN I-O YTD-MASTER.
+           IF WS-YTD-STATUS NOT = "00"
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF.
+
+      *> --- Fetch this employee's YTD-to-date-so-far, creating
+      *>     an empty record the first time they're seen ---
+       1500-READ-PRIOR-YTD.
+           MOVE WS-EMP-ID TO YTD-EMP-ID.
+           READ YTD-MASTER
+               KEY IS YTD-EMP-ID
+               INVALID KEY
+                   MOVE 0 TO YTD-GROSS
+                   MOVE 0 TO YTD-NET
+                   MOVE 0 TO YTD-TAX
+           END-READ.
+
+      *> --- Roll this pay period into the employee's YTD record.
+      *>     Kept in USD so YTD means the same thing pay period
+      *>     to pay period even if the employee's currency were
+      *>     ever to change ---
+       2000-UPDATE-YTD.
+           ADD WS-GROSS-USD  TO YTD-GROSS.
+           ADD WS-NET-USD    TO YTD-NET.
+           ADD WS-TAX-AMOUNT TO YTD-TAX.
+
+           IF WS-YTD-STATUS = "23"
+               WRITE YTD-RECORD
+           ELSE
+               REWRITE YTD-RECORD
+           END-IF.
+
+      *> --- Find this employee's exchange rate to USD from the
+      *>     currency table; unrecognized/blank codes default
+      *>     to 1.0000 (treated as USD) ---
+       1700-LOOKUP-EXCHANGE-RATE.
+           MOVE 1.0000 TO WS-EXCH-RATE.
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > 4
+               IF WS-CURR-CODE(WS-CURR-IDX) = WS-CURRENCY-CODE
+                   MOVE WS-CURR-RATE(WS-CURR-IDX) TO WS-EXCH-RATE
+               END-IF
+           END-PERFORM.
