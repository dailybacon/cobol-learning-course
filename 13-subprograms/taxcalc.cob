@@ -20,27 +20,49 @@
 
       *> LINKAGE SECTION: variables passed by caller
        LINKAGE SECTION.
-       01 LS-GROSS-PAY      PIC 9(6)V99.
+       01 LS-GROSS-PAY      PIC 9(9)V99.
+       01 LS-FILING-STATUS   PIC X.
+          88 LS-SINGLE-FILER  VALUE "S".
+          88 LS-MARRIED-FILER VALUE "M".
+       01 LS-YTD-GROSS        PIC 9(9)V99.
        01 LS-TAX-RATE        PIC V999.
        01 LS-TAX-AMOUNT      PIC 9(6)V99.
 
       *> Parameters listed in same order as CALL USING
        PROCEDURE DIVISION USING
            LS-GROSS-PAY
+           LS-FILING-STATUS
+           LS-YTD-GROSS
            LS-TAX-RATE
            LS-TAX-AMOUNT.
 
+      *>   Bracket is picked from cumulative earnings for the
+      *>   year (LS-YTD-GROSS), not this one pay period alone -
+      *>   that's what actually drives withholding tables.
        CALC-TAX.
-           EVALUATE TRUE
-               WHEN LS-GROSS-PAY > 100000
-                   MOVE 0.350 TO LS-TAX-RATE
-               WHEN LS-GROSS-PAY > 50000
-                   MOVE 0.250 TO LS-TAX-RATE
-               WHEN LS-GROSS-PAY > 25000
-                   MOVE 0.150 TO LS-TAX-RATE
-               WHEN OTHER
-                   MOVE 0.100 TO LS-TAX-RATE
-           END-EVALUATE.
+           IF LS-MARRIED-FILER
+               EVALUATE TRUE
+                   WHEN LS-YTD-GROSS > 200000
+                       MOVE 0.350 TO LS-TAX-RATE
+                   WHEN LS-YTD-GROSS > 100000
+                       MOVE 0.250 TO LS-TAX-RATE
+                   WHEN LS-YTD-GROSS > 50000
+                       MOVE 0.150 TO LS-TAX-RATE
+                   WHEN OTHER
+                       MOVE 0.100 TO LS-TAX-RATE
+               END-EVALUATE
+           ELSE
+               EVALUATE TRUE
+                   WHEN LS-YTD-GROSS > 100000
+                       MOVE 0.350 TO LS-TAX-RATE
+                   WHEN LS-YTD-GROSS > 50000
+                       MOVE 0.250 TO LS-TAX-RATE
+                   WHEN LS-YTD-GROSS > 25000
+                       MOVE 0.150 TO LS-TAX-RATE
+                   WHEN OTHER
+                       MOVE 0.100 TO LS-TAX-RATE
+               END-EVALUATE
+           END-IF.
 
            COMPUTE LS-TAX-AMOUNT =
                LS-GROSS-PAY * LS-TAX-RATE.
