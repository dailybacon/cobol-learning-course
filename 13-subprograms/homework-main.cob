@@ -93,13 +93,91 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      *>   DECLARE YOUR VARIABLES HERE
+       01 WS-CHOICE        PIC 9.
 
+       01 WS-TEMP-INPUT    PIC S9(5)V99.
+       01 WS-TEMP-DIR      PIC X.
+       01 WS-TEMP-OUTPUT   PIC S9(5)V99.
+       01 WS-TEMP-STATUS   PIC X.
+          88 WS-TEMP-OK      VALUE "S".
+          88 WS-TEMP-BAD     VALUE "E".
+
+       01 WS-DIST-INPUT    PIC 9(7)V99.
+       01 WS-DIST-UNIT     PIC 9.
+       01 WS-DIST-OUTPUT   PIC 9(7)V99.
+       01 WS-DIST-LABEL    PIC X(12).
+
+       01 WS-TEMP-DISP     PIC -9(5).99.
+       01 WS-DIST-DISP     PIC Z(6)9.99.
 
        PROCEDURE DIVISION.
        0000-MAIN.
-      *>   YOUR CODE GOES HERE
+           MOVE 0 TO WS-CHOICE.
+           PERFORM UNTIL WS-CHOICE = 3
+               DISPLAY "=== Unit Converter ==="
+               DISPLAY "1. Temperature"
+               DISPLAY "2. Distance"
+               DISPLAY "3. Exit"
+               DISPLAY "Choice: " WITH NO ADVANCING
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       PERFORM 1000-DO-TEMPERATURE
+                   WHEN 2
+                       PERFORM 2000-DO-DISTANCE
+                   WHEN 3
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid choice."
+               END-EVALUATE
+           END-PERFORM.
 
            STOP RUN.
 
-      *>   ADD YOUR PARAGRAPHS HERE
+      *> --- Prompt for a temperature and call CONVERT-TEMP ---
+       1000-DO-TEMPERATURE.
+           DISPLAY "Enter temperature: " WITH NO ADVANCING.
+           ACCEPT WS-TEMP-INPUT.
+           DISPLAY "Convert (F)ahrenheit->Celsius".
+           DISPLAY "    or (C)elsius->Fahrenheit? " WITH NO ADVANCING.
+           ACCEPT WS-TEMP-DIR.
+
+           CALL "CONVERT-TEMP" USING
+               BY CONTENT   WS-TEMP-INPUT
+               BY CONTENT   WS-TEMP-DIR
+               BY REFERENCE WS-TEMP-OUTPUT
+               BY REFERENCE WS-TEMP-STATUS
+           END-CALL.
+
+           IF WS-TEMP-OK
+               MOVE WS-TEMP-OUTPUT TO WS-TEMP-DISP
+               IF WS-TEMP-DIR = "F"
+                   DISPLAY "Result: " WS-TEMP-DISP " Celsius"
+               ELSE
+                   DISPLAY "Result: " WS-TEMP-DISP " Fahrenheit"
+               END-IF
+           ELSE
+               DISPLAY "Invalid direction code - use F or C."
+           END-IF.
+
+      *> --- Prompt for a distance and call CONVERT-DIST ---
+       2000-DO-DISTANCE.
+           DISPLAY "Enter distance: " WITH NO ADVANCING.
+           ACCEPT WS-DIST-INPUT.
+           DISPLAY "1=Mi->Km 2=Km->Mi 3=Ft->M 4=M->Ft".
+           DISPLAY "Unit: " WITH NO ADVANCING.
+           ACCEPT WS-DIST-UNIT.
+
+           CALL "CONVERT-DIST" USING
+               BY CONTENT   WS-DIST-INPUT
+               BY CONTENT   WS-DIST-UNIT
+               BY REFERENCE WS-DIST-OUTPUT
+               BY REFERENCE WS-DIST-LABEL
+           END-CALL.
+
+           IF WS-DIST-LABEL = "INVALID CODE"
+               DISPLAY "Invalid unit code - choose 1-4."
+           ELSE
+               MOVE WS-DIST-OUTPUT TO WS-DIST-DISP
+               DISPLAY "Result: " WS-DIST-DISP " " WS-DIST-LABEL
+           END-IF.
