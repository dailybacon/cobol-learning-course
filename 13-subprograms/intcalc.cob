@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTCALC.
+       AUTHOR. LEARNER.
+
+      *> ============================================
+      *> SUBPROGRAM: Interest Calculator
+      *> ============================================
+      *> Called by BATCH.cob to work out interest owed
+      *> on a savings account for the current cycle.
+      *> Same pattern as TAXCALC in lesson 13: business
+      *> logic lives in one place instead of being
+      *> worked out by hand at month end.
+      *>
+      *> Parameters (in order):
+      *>   1. LS-BALANCE    PIC S9(9)V99  (BY CONTENT)
+      *>   2. LS-ANN-RATE   PIC V9(4)     (BY CONTENT)
+      *>      Annual interest rate, e.g. .0250 = 2.5%
+      *>   3. LS-DAYS       PIC 9(3)      (BY CONTENT)
+      *>      Number of days in the interest period
+      *>   4. LS-INTEREST   PIC S9(9)V99  (BY REFERENCE)
+      *>      Interest owed for the period
+      *> ============================================
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01 LS-BALANCE         PIC S9(9)V99.
+       01 LS-ANN-RATE        PIC V9(4).
+       01 LS-DAYS            PIC 9(3).
+       01 LS-INTEREST        PIC S9(9)V99.
+
+       PROCEDURE DIVISION USING
+           LS-BALANCE
+           LS-ANN-RATE
+           LS-DAYS
+           LS-INTEREST.
+
+       CALC-INTEREST.
+           COMPUTE LS-INTEREST ROUNDED =
+               LS-BALANCE * LS-ANN-RATE * LS-DAYS / 365
+               ON SIZE ERROR
+                   MOVE 0 TO LS-INTEREST
+           END-COMPUTE.
+
+           GOBACK.
