@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CODEFMT.
+       AUTHOR. LEARNER.
+
+      *> ============================================
+      *> SUBPROGRAM: Code Format Validator
+      *> ============================================
+      *> Checks that a code (account number, product
+      *> ID, or anything similar) starts with the
+      *> expected prefix, so "must start with ACCT" /
+      *> "must start with P" checks are maintained in
+      *> one place instead of being copy-pasted into
+      *> every program that validates a code.
+      *>
+      *> Parameters (in order):
+      *>   1. LS-CODE         PIC X(20)  (BY CONTENT)
+      *>      The code being checked, left-justified.
+      *>   2. LS-PREFIX       PIC X(10)  (BY CONTENT)
+      *>      The expected prefix, left-justified.
+      *>   3. LS-PREFIX-LEN   PIC 9(2)   (BY CONTENT)
+      *>      Number of significant characters in
+      *>      LS-PREFIX to compare (e.g. 4 for "ACCT").
+      *>   4. LS-CODE-VALID   PIC X      (BY REFERENCE)
+      *>      Set to "Y" if the first LS-PREFIX-LEN
+      *>      characters of LS-CODE match LS-PREFIX,
+      *>      "N" otherwise.
+      *> ============================================
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01 LS-CODE           PIC X(20).
+       01 LS-PREFIX         PIC X(10).
+       01 LS-PREFIX-LEN     PIC 9(2).
+       01 LS-CODE-VALID     PIC X.
+          88 LS-CODE-IS-VALID   VALUE "Y".
+          88 LS-CODE-IS-INVALID VALUE "N".
+
+       PROCEDURE DIVISION USING
+           LS-CODE
+           LS-PREFIX
+           LS-PREFIX-LEN
+           LS-CODE-VALID.
+
+       CHECK-CODE-FORMAT.
+           SET LS-CODE-IS-VALID TO TRUE.
+           IF LS-CODE(1:LS-PREFIX-LEN) NOT = LS-PREFIX(1:LS-PREFIX-LEN)
+               SET LS-CODE-IS-INVALID TO TRUE
+           END-IF.
+
+           GOBACK.
