@@ -54,8 +54,11 @@
       *>     * Have a clear error recovery strategy.
       *>
       *> TO COMPILE AND RUN:
-      *>   cobc -x errorhandling.cob -o errorhandling
+      *>   cobc -x -I ../copybooks errorhandling.cob -o errorhandling
       *>   ./errorhandling
+      *>
+      *> NOTE: -I ../copybooks pulls in the shared FILE
+      *>   STATUS condition names from filestat.cpy.
       *> ============================================
 
        ENVIRONMENT DIVISION.
@@ -74,6 +77,12 @@
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS    PIC XX.
+          88 WS-STATUS-OK          VALUE "00".
+      *>   Transient - another job has it locked/open right now;
+      *>   worth a few retries. "35" (not found) is NOT in this
+      *>   list on purpose - a missing file will never fix itself.
+          88 WS-STATUS-RECOVERABLE VALUES "41" "91" "93".
+           COPY "filestat.cpy".
        01 WS-NUM1           PIC 9(3).
        01 WS-NUM2           PIC 9(3).
        01 WS-RESULT         PIC 9(3).
@@ -82,26 +91,71 @@
 
        01 WS-STATUS-MSG     PIC X(40).
 
+       01 WS-RETRY-COUNT    PIC 9     VALUE 0.
+       01 WS-MAX-RETRIES    PIC 9     VALUE 3.
+       01 WS-PAUSE-IDX      PIC 9(7)  COMP.
+
        PROCEDURE DIVISION.
+
+      *>   DECLARATIVES: traps every TEST-FILE I/O error in one
+      *>   place instead of an IF/EVALUATE after every statement
+      *>   9100-TEST-FILE-ERROR does its own status lookup rather
+      *>   than PERFORMing 9000-CHECK-FILE-STATUS below - a
+      *>   paragraph PERFORMed from inside DECLARATIVES has to be
+      *>   declared inside DECLARATIVES too, so the logic is kept
+      *>   here instead of shared with the non-declarative helper
+       DECLARATIVES.
+       TEST-FILE-ERROR-HANDLING SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON TEST-FILE.
+       9100-TEST-FILE-ERROR.
+           EVALUATE TRUE
+               WHEN FS-SUCCESS
+                   MOVE "Success" TO WS-STATUS-MSG
+               WHEN FS-END-OF-FILE
+                   MOVE "End of file" TO WS-STATUS-MSG
+               WHEN FS-DUPLICATE-KEY
+                   MOVE "Duplicate key" TO WS-STATUS-MSG
+               WHEN FS-NOT-FOUND
+                   MOVE "Record not found"
+                       TO WS-STATUS-MSG
+               WHEN FS-FILE-NOT-FOUND
+                   MOVE "File not found" TO WS-STATUS-MSG
+               WHEN FS-ALREADY-OPEN
+                   MOVE "File already open"
+                       TO WS-STATUS-MSG
+               WHEN WS-FILE-STATUS = "91"
+                   MOVE "Record/file locked"
+                       TO WS-STATUS-MSG
+               WHEN WS-FILE-STATUS = "93"
+                   MOVE "Resource temporarily unavailable"
+                       TO WS-STATUS-MSG
+               WHEN OTHER
+                   MOVE "Unknown error" TO WS-STATUS-MSG
+           END-EVALUATE.
+           DISPLAY "  Status " WS-FILE-STATUS ": "
+               WS-STATUS-MSG.
+       END DECLARATIVES.
+
+       MAIN-SECTION SECTION.
        MAIN-LOGIC.
            PERFORM 1000-FILE-STATUS-DEMO.
            PERFORM 2000-SIZE-ERROR-DEMO.
            PERFORM 3000-ROBUST-FILE-READ.
+           PERFORM 4000-RETRY-DEMO.
            STOP RUN.
 
       *> --- Demo: FILE STATUS checking ---
        1000-FILE-STATUS-DEMO.
            DISPLAY "=== FILE STATUS Demo ===".
 
-      *>   Try to open a file that doesn't exist
+      *>   Try to open a file that doesn't exist -
+      *>   the DECLARATIVES above report the "35" for us
            DISPLAY "Opening nonexistent file...".
            OPEN INPUT TEST-FILE.
-           PERFORM 9000-CHECK-FILE-STATUS.
 
       *>   Create the file so next open works
            DISPLAY "Creating test file...".
            OPEN OUTPUT TEST-FILE.
-           PERFORM 9000-CHECK-FILE-STATUS.
 
            MOVE "Record one"   TO TEST-RECORD.
            WRITE TEST-RECORD.
@@ -156,51 +210,77 @@
            DISPLAY SPACES.
 
       *> --- Demo: Robust file reading ---
+      *>     Open failures and end-of-file are both reported
+      *>     by the TEST-FILE DECLARATIVES above; this paragraph
+      *>     only has to react to WS-FILE-STATUS, not diagnose it
        3000-ROBUST-FILE-READ.
            DISPLAY "=== Robust File Reading ===".
 
            OPEN INPUT TEST-FILE.
            IF WS-FILE-STATUS NOT = "00"
-               DISPLAY "Cannot open file: " WS-FILE-STATUS
                GO TO 3000-EXIT
            END-IF.
 
            PERFORM UNTIL WS-FILE-STATUS NOT = "00"
                READ TEST-FILE
-               EVALUATE WS-FILE-STATUS
-                   WHEN "00"
-                       DISPLAY "  Read: " TEST-RECORD
-                   WHEN "10"
-                       DISPLAY "  (End of file reached)"
-                   WHEN OTHER
-                       DISPLAY "  Read error: "
-                           WS-FILE-STATUS
-               END-EVALUATE
+               IF WS-FILE-STATUS = "00"
+                   DISPLAY "  Read: " TEST-RECORD
+               END-IF
            END-PERFORM.
 
            CLOSE TEST-FILE.
        3000-EXIT.
            DISPLAY "Done.".
 
-      *> --- Helper: interpret FILE STATUS ---
-       9000-CHECK-FILE-STATUS.
-           EVALUATE WS-FILE-STATUS
-               WHEN "00"
-                   MOVE "Success" TO WS-STATUS-MSG
-               WHEN "10"
-                   MOVE "End of file" TO WS-STATUS-MSG
-               WHEN "22"
-                   MOVE "Duplicate key" TO WS-STATUS-MSG
-               WHEN "23"
-                   MOVE "Record not found"
-                       TO WS-STATUS-MSG
-               WHEN "35"
-                   MOVE "File not found" TO WS-STATUS-MSG
-               WHEN "41"
-                   MOVE "File already open"
-                       TO WS-STATUS-MSG
-               WHEN OTHER
-                   MOVE "Unknown error" TO WS-STATUS-MSG
-           END-EVALUATE.
-           DISPLAY "  Status " WS-FILE-STATUS ": "
-               WS-STATUS-MSG.
+      *> --- Demo: automatic retry on a transient I/O error ---
+      *>     Another job "holds" TEST-FILE open, so our first
+      *>     OPEN INPUT attempts fail with "41". That's the
+      *>     recoverable case - we wait it out instead of
+      *>     giving up on the first try, the way "35" would.
+       4000-RETRY-DEMO.
+           DISPLAY "=== Automatic Retry Demo ===".
+           MOVE 0 TO WS-RETRY-COUNT.
+
+           OPEN OUTPUT TEST-FILE.
+           MOVE "Record A" TO TEST-RECORD.
+           WRITE TEST-RECORD.
+
+           PERFORM 4100-OPEN-INPUT-WITH-RETRY.
+
+           IF WS-STATUS-OK
+               DISPLAY "  Recovered after " WS-RETRY-COUNT
+                   " retry(ies)."
+               CLOSE TEST-FILE
+           ELSE
+               DISPLAY "  Gave up after " WS-RETRY-COUNT
+                   " retries."
+           END-IF.
+           DISPLAY SPACES.
+
+      *> --- Retry loop: recoverable statuses get a few more
+      *>     tries with a short pause; anything permanent (or
+      *>     the retry budget running out) stops immediately ---
+       4100-OPEN-INPUT-WITH-RETRY.
+           OPEN INPUT TEST-FILE.
+
+           PERFORM UNTIL WS-STATUS-OK
+                   OR NOT WS-STATUS-RECOVERABLE
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY "  Retry " WS-RETRY-COUNT
+                   " - waiting for the file to free up..."
+               PERFORM 9300-SHORT-PAUSE
+      *>       The other job "finishes" after a couple of tries
+               IF WS-RETRY-COUNT >= 2
+                   CLOSE TEST-FILE
+               END-IF
+               OPEN INPUT TEST-FILE
+           END-PERFORM.
+
+      *> --- Helper: brief pause between retries. A real system
+      *>     would sleep on the clock; this busy-loop stands in
+      *>     for it so the lesson demo doesn't need OS timers ---
+       9300-SHORT-PAUSE.
+           PERFORM VARYING WS-PAUSE-IDX FROM 1 BY 1
+               UNTIL WS-PAUSE-IDX > 1000000
+           END-PERFORM.
