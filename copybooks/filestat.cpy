@@ -0,0 +1,30 @@
+      *> ============================================
+      *> FILESTAT.CPY - shared FILE STATUS conditions
+      *> ============================================
+      *> Common level-88 condition names for the two-byte
+      *> FILE STATUS codes used across the file-handling
+      *> lessons, so "success", "duplicate key", and so on
+      *> mean the same thing everywhere instead of each
+      *> program re-testing its own literal "00"/"22"/etc.
+      *>
+      *> COPY this directly beneath any 01-level PIC XX
+      *> status field:
+      *>     01 WS-FILE-STATUS  PIC XX.
+      *>         COPY "filestat.cpy".
+      *>
+      *> A program with more than one status field needs a
+      *> REPLACING clause per extra field, e.g.:
+      *>     COPY "filestat.cpy"
+      *>         REPLACING ==FS-SUCCESS==      BY ==TR-FS-SUCCESS==
+      *>                   ==FS-END-OF-FILE==  BY ==TR-FS-END-OF-FILE==
+      *>                   ==FS-DUPLICATE-KEY== BY ==TR-FS-DUPLICATE-KEY==
+      *>                   ==FS-NOT-FOUND==     BY ==TR-FS-NOT-FOUND==
+      *>                   ==FS-FILE-NOT-FOUND== BY ==TR-FS-FILE-NOT-FOUND==
+      *>                   ==FS-ALREADY-OPEN==  BY ==TR-FS-ALREADY-OPEN==.
+      *> ============================================
+           88 FS-SUCCESS         VALUE "00".
+           88 FS-END-OF-FILE     VALUE "10".
+           88 FS-DUPLICATE-KEY   VALUE "22".
+           88 FS-NOT-FOUND       VALUE "23".
+           88 FS-FILE-NOT-FOUND  VALUE "35".
+           88 FS-ALREADY-OPEN    VALUE "41".
