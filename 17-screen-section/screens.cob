@@ -50,16 +50,45 @@
        SPECIAL-NAMES.
            CRT STATUS IS WS-KEY-STATUS.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Contacts persist across runs, keyed by the id the
+      *> user assigns on entry
+           SELECT CONTACT-FILE
+               ASSIGN TO "contacts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTACT-ID
+               FILE STATUS IS WS-CONTACT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD CONTACT-FILE.
+       01 CONTACT-RECORD.
+          05 CONTACT-ID       PIC X(4).
+          05 CONTACT-NAME     PIC X(25).
+          05 CONTACT-EMAIL    PIC X(30).
+          05 CONTACT-PHONE    PIC X(12).
+
        WORKING-STORAGE SECTION.
        01 WS-KEY-STATUS     PIC 9(4).
+       01 WS-CONTACT-STATUS PIC XX.
+       01 WS-CONTACT-ID     PIC X(4).
        01 WS-NAME           PIC X(25).
        01 WS-EMAIL          PIC X(30).
        01 WS-PHONE          PIC X(12).
        01 WS-CHOICE         PIC 9 VALUE 0.
        01 WS-MSG            PIC X(40) VALUE SPACES.
+       01 WS-PROMPT-TITLE   PIC X(30) VALUE SPACES.
        01 WS-CONTINUE       PIC X VALUE "Y".
           88 USER-DONE      VALUE "N" "n".
+       01 WS-AT-COUNT       PIC 9(2) VALUE 0.
+       01 WS-SEARCH-TEXT    PIC X(25).
+       01 WS-SEARCH-LEN     PIC 9(2).
+       01 WS-RESULT-LINE    PIC 9(2).
+       01 WS-MORE-RECORDS   PIC X VALUE "Y".
+          88 NO-MORE-RECORDS VALUE "N".
 
       *> ============================================
       *> SCREEN SECTION: define the UI layout
@@ -78,16 +107,28 @@
           05 LINE 7  COL 20 VALUE "1. Enter new contact".
           05 LINE 8  COL 20 VALUE "2. View contact".
           05 LINE 9  COL 20 VALUE "3. Exit".
-          05 LINE 11 COL 20 VALUE "Choice: ".
-          05 LINE 11 COL 28 PIC 9 USING WS-CHOICE
+          05 LINE 10 COL 20 VALUE "4. Edit contact".
+          05 LINE 11 COL 20 VALUE "5. Delete contact".
+          05 LINE 12 COL 20 VALUE "6. Search by name".
+          05 LINE 14 COL 20 VALUE "Choice: ".
+          05 LINE 14 COL 28 PIC 9 USING WS-CHOICE
              FOREGROUND-COLOR 6 HIGHLIGHT.
-          05 LINE 13 COL 20 PIC X(40) FROM WS-MSG
+          05 LINE 16 COL 20 PIC X(40) FROM WS-MSG
              FOREGROUND-COLOR 4.
 
-      *> --- Data entry screen ---
+      *> --- Prompt for a contact id (view/edit/delete) ---
+       01 PROMPT-ID-SCREEN.
+          05 BLANK SCREEN.
+          05 LINE 2  COL 15 PIC X(30) FROM WS-PROMPT-TITLE
+             FOREGROUND-COLOR 2 HIGHLIGHT.
+          05 LINE 5  COL 10 VALUE "Contact ID: ".
+          05 LINE 5  COL 22 PIC X(4) USING WS-CONTACT-ID
+             FOREGROUND-COLOR 7 REVERSE-VIDEO.
+
+      *> --- Data entry screen (also reused for edits) ---
        01 ENTRY-SCREEN.
           05 BLANK SCREEN.
-          05 LINE 2  COL 15 VALUE "--- Enter New Contact ---"
+          05 LINE 2  COL 15 PIC X(30) FROM WS-PROMPT-TITLE
              FOREGROUND-COLOR 2 HIGHLIGHT.
           05 LINE 5  COL 10 VALUE "Name:  ".
           05 LINE 5  COL 17 PIC X(25) USING WS-NAME
@@ -98,15 +139,35 @@
           05 LINE 9  COL 10 VALUE "Phone: ".
           05 LINE 9  COL 17 PIC X(12) USING WS-PHONE
              FOREGROUND-COLOR 7 REVERSE-VIDEO.
-          05 LINE 12 COL 10
-             VALUE "Press ENTER to save."
-             FOREGROUND-COLOR 3.
+          05 LINE 12 COL 10 PIC X(40) FROM WS-MSG
+             FOREGROUND-COLOR 4.
+
+      *> --- Prompt for a partial name to search on ---
+       01 SEARCH-PROMPT-SCREEN.
+          05 BLANK SCREEN.
+          05 LINE 2  COL 15 VALUE "--- Search Contacts ---"
+             FOREGROUND-COLOR 2 HIGHLIGHT.
+          05 LINE 5  COL 10 VALUE "Name contains: ".
+          05 LINE 5  COL 25 PIC X(25) USING WS-SEARCH-TEXT
+             FOREGROUND-COLOR 7 REVERSE-VIDEO.
+
+      *> --- One line of search results ---
+       01 SEARCH-RESULT-SCREEN.
+          05 LINE WS-RESULT-LINE COL 10
+             PIC X(4) FROM WS-CONTACT-ID FOREGROUND-COLOR 6.
+          05 LINE WS-RESULT-LINE COL 16
+             PIC X(25) FROM WS-NAME FOREGROUND-COLOR 6.
+          05 LINE WS-RESULT-LINE COL 42
+             PIC X(30) FROM WS-EMAIL FOREGROUND-COLOR 6.
 
       *> --- Display contact screen ---
        01 DISPLAY-SCREEN.
           05 BLANK SCREEN.
           05 LINE 2  COL 15 VALUE "--- Contact Details ---"
              FOREGROUND-COLOR 2 HIGHLIGHT.
+          05 LINE 4  COL 10 VALUE "ID:    ".
+          05 LINE 4  COL 17 PIC X(4) FROM WS-CONTACT-ID
+             FOREGROUND-COLOR 6 HIGHLIGHT.
           05 LINE 5  COL 10 VALUE "Name:  ".
           05 LINE 5  COL 17 PIC X(25) FROM WS-NAME
              FOREGROUND-COLOR 6 HIGHLIGHT.
@@ -125,6 +186,7 @@
            MOVE SPACES TO WS-NAME.
            MOVE SPACES TO WS-EMAIL.
            MOVE SPACES TO WS-PHONE.
+           PERFORM 0500-OPEN-CONTACT-FILE.
 
            PERFORM UNTIL USER-DONE
                MOVE 0 TO WS-CHOICE
@@ -138,26 +200,198 @@
                        PERFORM 2000-VIEW-CONTACT
                    WHEN 3
                        MOVE "N" TO WS-CONTINUE
+                   WHEN 4
+                       PERFORM 4000-EDIT-CONTACT
+                   WHEN 5
+                       PERFORM 5000-DELETE-CONTACT
+                   WHEN 6
+                       PERFORM 6000-SEARCH-CONTACTS
                    WHEN OTHER
                        MOVE "Invalid choice. Try again."
                            TO WS-MSG
                END-EVALUATE
            END-PERFORM.
 
+           CLOSE CONTACT-FILE.
            DISPLAY SPACE BLANK SCREEN.
            DISPLAY "Goodbye!".
            STOP RUN.
 
+      *> --- Open CONTACT-FILE, creating it on the first run ---
+       0500-OPEN-CONTACT-FILE.
+           OPEN I-O CONTACT-FILE.
+           IF WS-CONTACT-STATUS NOT = "00"
+               OPEN OUTPUT CONTACT-FILE
+               CLOSE CONTACT-FILE
+               OPEN I-O CONTACT-FILE
+           END-IF.
+
+      *> --- Enter a new contact, validated before it's saved ---
        1000-ENTER-CONTACT.
-           DISPLAY ENTRY-SCREEN.
-           ACCEPT ENTRY-SCREEN.
-           MOVE "Contact saved!" TO WS-MSG.
+           MOVE SPACES TO WS-NAME.
+           MOVE SPACES TO WS-EMAIL.
+           MOVE SPACES TO WS-PHONE.
+           MOVE "--- Enter New Contact ---" TO WS-PROMPT-TITLE.
+           MOVE SPACES TO WS-MSG.
+
+           MOVE "New Contact - assign an ID" TO WS-PROMPT-TITLE.
+           DISPLAY PROMPT-ID-SCREEN.
+           ACCEPT PROMPT-ID-SCREEN.
+
+           MOVE "--- Enter New Contact ---" TO WS-PROMPT-TITLE.
+           PERFORM 1100-ENTRY-LOOP.
+
+           IF WS-MSG = SPACES
+               MOVE WS-CONTACT-ID TO CONTACT-ID
+               MOVE WS-NAME  TO CONTACT-NAME
+               MOVE WS-EMAIL TO CONTACT-EMAIL
+               MOVE WS-PHONE TO CONTACT-PHONE
+               WRITE CONTACT-RECORD
+               MOVE "Contact saved!" TO WS-MSG
+           END-IF.
 
+      *> --- Show the entry screen, validate, loop until clean
+      *>     or the user gives up by leaving the name blank.
+      *>     WITH TEST AFTER so the screen is always shown at
+      *>     least once - needed for 4000-EDIT-CONTACT, which
+      *>     pre-fills WS-NAME before this paragraph runs ---
+       1100-ENTRY-LOOP.
+           MOVE SPACES TO WS-MSG.
+           PERFORM WITH TEST AFTER UNTIL WS-MSG = SPACES
+                   OR WS-NAME = SPACES
+               DISPLAY ENTRY-SCREEN
+               ACCEPT ENTRY-SCREEN
+               PERFORM 1500-VALIDATE-CONTACT
+               IF WS-MSG NOT = SPACES
+                   DISPLAY ENTRY-SCREEN
+               END-IF
+           END-PERFORM.
+
+      *> --- Basic field validation: email has an "@", phone
+      *>     is all digits. Loops back to the entry screen
+      *>     via WS-MSG until both checks pass ---
+       1500-VALIDATE-CONTACT.
+           MOVE SPACES TO WS-MSG.
+           MOVE 0 TO WS-AT-COUNT.
+           INSPECT WS-EMAIL TALLYING WS-AT-COUNT FOR ALL "@".
+           IF WS-EMAIL NOT = SPACES AND WS-AT-COUNT = 0
+               MOVE "Email must contain @" TO WS-MSG
+           END-IF.
+           IF WS-MSG = SPACES
+                   AND WS-PHONE NOT = SPACES
+                   AND FUNCTION TRIM(WS-PHONE) IS NOT NUMERIC
+               MOVE "Phone must be all digits" TO WS-MSG
+           END-IF.
+
+      *> --- View a contact by id ---
        2000-VIEW-CONTACT.
-           IF WS-NAME = SPACES
-               MOVE "No contact entered yet!" TO WS-MSG
-           ELSE
+           MOVE "View Contact" TO WS-PROMPT-TITLE.
+           DISPLAY PROMPT-ID-SCREEN.
+           ACCEPT PROMPT-ID-SCREEN.
+
+           MOVE WS-CONTACT-ID TO CONTACT-ID.
+           READ CONTACT-FILE
+               INVALID KEY
+                   MOVE "No contact with that ID." TO WS-MSG
+           END-READ.
+
+           IF WS-CONTACT-STATUS = "00"
+               MOVE CONTACT-NAME  TO WS-NAME
+               MOVE CONTACT-EMAIL TO WS-EMAIL
+               MOVE CONTACT-PHONE TO WS-PHONE
                DISPLAY DISPLAY-SCREEN
                ACCEPT DISPLAY-SCREEN
                MOVE SPACES TO WS-MSG
            END-IF.
+
+      *> --- Edit an existing contact's name/email/phone ---
+       4000-EDIT-CONTACT.
+           MOVE "Edit Contact - enter ID" TO WS-PROMPT-TITLE.
+           DISPLAY PROMPT-ID-SCREEN.
+           ACCEPT PROMPT-ID-SCREEN.
+
+           MOVE WS-CONTACT-ID TO CONTACT-ID.
+           READ CONTACT-FILE
+               INVALID KEY
+                   MOVE "No contact with that ID." TO WS-MSG
+           END-READ.
+
+           IF WS-CONTACT-STATUS = "00"
+               MOVE CONTACT-NAME  TO WS-NAME
+               MOVE CONTACT-EMAIL TO WS-EMAIL
+               MOVE CONTACT-PHONE TO WS-PHONE
+               MOVE "--- Edit Contact ---" TO WS-PROMPT-TITLE
+               PERFORM 1100-ENTRY-LOOP
+               MOVE WS-NAME  TO CONTACT-NAME
+               MOVE WS-EMAIL TO CONTACT-EMAIL
+               MOVE WS-PHONE TO CONTACT-PHONE
+               REWRITE CONTACT-RECORD
+               MOVE "Contact updated!" TO WS-MSG
+           END-IF.
+
+      *> --- Delete a contact by id ---
+       5000-DELETE-CONTACT.
+           MOVE "Delete Contact - enter ID" TO WS-PROMPT-TITLE.
+           DISPLAY PROMPT-ID-SCREEN.
+           ACCEPT PROMPT-ID-SCREEN.
+
+           MOVE WS-CONTACT-ID TO CONTACT-ID.
+           READ CONTACT-FILE
+               INVALID KEY
+                   MOVE "No contact with that ID." TO WS-MSG
+           END-READ.
+
+           IF WS-CONTACT-STATUS = "00"
+               DELETE CONTACT-FILE
+               MOVE "Contact deleted." TO WS-MSG
+           END-IF.
+
+      *> --- Search: list every contact whose name contains
+      *>     the text entered, scanning the file sequentially
+      *>     from the beginning ---
+       6000-SEARCH-CONTACTS.
+           DISPLAY SEARCH-PROMPT-SCREEN.
+           ACCEPT SEARCH-PROMPT-SCREEN.
+
+           DISPLAY SPACE BLANK SCREEN.
+           MOVE 2 TO WS-RESULT-LINE.
+           MOVE "Y" TO WS-MORE-RECORDS.
+
+           COMPUTE WS-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TEXT)).
+           IF WS-SEARCH-LEN = 0
+               MOVE 1 TO WS-SEARCH-LEN
+           END-IF.
+
+           MOVE LOW-VALUES TO CONTACT-ID.
+           START CONTACT-FILE KEY IS NOT LESS THAN CONTACT-ID
+               INVALID KEY
+                   MOVE "N" TO WS-MORE-RECORDS
+           END-START.
+
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ CONTACT-FILE NEXT RECORD
+                   AT END
+                       MOVE "N" TO WS-MORE-RECORDS
+               END-READ
+               IF NOT NO-MORE-RECORDS
+                   MOVE 0 TO WS-AT-COUNT
+      *>           Compare against only the search text's own
+      *>           trimmed length so a partial match (e.g. "John"
+      *>           inside "Johnathan Smith") tallies as a hit
+      *>           instead of requiring a full 25-byte match
+                   INSPECT CONTACT-NAME TALLYING WS-AT-COUNT
+                       FOR ALL WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+                   IF WS-AT-COUNT > 0
+                       MOVE CONTACT-NAME  TO WS-NAME
+                       MOVE CONTACT-EMAIL TO WS-EMAIL
+                       DISPLAY SEARCH-RESULT-SCREEN
+                       ADD 1 TO WS-RESULT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "Press ENTER to return to menu.".
+           ACCEPT WS-CONTINUE.
+           MOVE "Y" TO WS-CONTINUE.
+           MOVE SPACES TO WS-MSG.
