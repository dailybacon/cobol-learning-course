@@ -35,7 +35,8 @@
       *>     AFTER ADVANCING PAGE = new page
       *>
       *> TO COMPILE AND RUN:
-      *>   cobc -x reports.cob -o reports
+      *>   cobc -x reports.cob ../13-subprograms/taxcalc.cob
+      *>       -o reports
       *>   ./reports
       *> ============================================
 
@@ -46,12 +47,59 @@
                ASSIGN TO "payroll-report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> Same detail figures as the print report, comma-delimited
+      *> so finance can open it straight in a spreadsheet
+           SELECT CSV-FILE
+               ASSIGN TO "payroll-report.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Employee master: the report is driven from this
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO "employees.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+
+      *> Year-to-date gross/net/tax carried forward pay period
+      *> to pay period, one record per employee
+           SELECT YTD-MASTER
+               ASSIGN TO "ytd-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD REPORT-FILE.
        01 PRINT-LINE         PIC X(70).
 
+       FD CSV-FILE.
+       01 CSV-LINE           PIC X(80).
+
+       FD YTD-MASTER.
+       01 YTD-RECORD.
+          05 YTD-EMP-ID       PIC X(4).
+          05 YTD-GROSS        PIC 9(9)V99.
+          05 YTD-NET          PIC 9(9)V99.
+          05 YTD-TAX          PIC 9(9)V99.
+
+       FD EMPLOYEE-FILE.
+       01 EMP-RECORD.
+          05 EMP-ID           PIC X(4).
+          05 FILLER           PIC X VALUE ",".
+          05 EMP-NAME         PIC X(16).
+          05 FILLER           PIC X VALUE ",".
+          05 EMP-DEPT         PIC X(13).
+          05 FILLER           PIC X VALUE ",".
+          05 EMP-SALARY       PIC 9(6).
+          05 FILLER           PIC X VALUE ",".
+          05 EMP-FILING-STATUS PIC X.
+             88 EMP-SINGLE-FILER  VALUE "S".
+             88 EMP-MARRIED-FILER VALUE "M".
+          05 FILLER           PIC X VALUE ",".
+          05 EMP-CURRENCY      PIC X(3).
+
        WORKING-STORAGE SECTION.
 
       *> --- Report line templates ---
@@ -70,6 +118,7 @@
           05 FILLER           PIC X(13) VALUE "Department".
           05 FILLER           PIC X(12) VALUE "Gross Pay".
           05 FILLER           PIC X(12) VALUE "Net Pay".
+          05 FILLER           PIC X(4) VALUE "Cur".
 
        01 WS-DASH-LINE.
           05 FILLER           PIC X(65)
@@ -82,10 +131,12 @@
           05 WS-DT-GROSS      PIC $ZZ,ZZ9.99.
           05 FILLER           PIC X(2) VALUE SPACES.
           05 WS-DT-NET        PIC $ZZ,ZZ9.99.
+          05 FILLER           PIC X(2) VALUE SPACES.
+          05 WS-DT-CURR       PIC X(3).
 
        01 WS-TOTAL-LINE.
           05 FILLER           PIC X(27) VALUE SPACES.
-          05 FILLER           PIC X(13) VALUE "TOTALS:".
+          05 FILLER           PIC X(13) VALUE "TOTALS (USD):".
           05 WS-TOT-GROSS     PIC $ZZZ,ZZ9.99.
           05 WS-TOT-NET       PIC $ZZZ,ZZ9.99.
 
@@ -101,53 +152,159 @@
        01 WS-EMP-COUNT       PIC 9(4) VALUE 0.
        01 WS-GROSS           PIC 9(6)V99.
        01 WS-NET             PIC 9(6)V99.
+       01 WS-TAX-RATE        PIC V999.
+       01 WS-TAX-AMOUNT      PIC 9(6)V99.
        01 WS-LINE-COUNT      PIC 9(3) VALUE 99.
        01 WS-PAGE-LIMIT      PIC 9(3) VALUE 20.
        01 WS-I               PIC 9(2).
+       01 WS-EMP-STATUS      PIC XX.
+       01 WS-EMP-EOF         PIC X VALUE "N".
+          88 EMP-END-OF-FILE VALUE "Y".
+
+      *> --- Department subtotals ---
+       01 WS-DEPT-COUNT      PIC 9(3) VALUE 0.
+       01 WS-DEPT-TABLE.
+          05 WS-DEPT-ENTRY OCCURS 10 TIMES
+             INDEXED BY WS-DEPT-IDX.
+             10 WS-DPT-NAME    PIC X(13).
+             10 WS-DPT-CNT     PIC 9(4).
+             10 WS-DPT-GROSS   PIC 9(9)V99.
+             10 WS-DPT-NET     PIC 9(9)V99.
+       01 WS-DEPT-MATCH-IDX  PIC 9(3) VALUE 0.
+       01 WS-DEPT-HEADER-LINE PIC X(70)
+              VALUE "DEPARTMENT SUBTOTALS:".
+       01 WS-DEPT-SUB-LINE   PIC X(70).
+       01 WS-DISP-DEPT-CNT   PIC Z(3)9.
+       01 WS-DISP-DEPT-GROSS PIC $Z(6),ZZ9.99.
+       01 WS-DISP-DEPT-NET   PIC $Z(6),ZZ9.99.
+
+      *> --- CSV export ---
+       01 WS-CSV-GROSS       PIC 9(6).99.
+       01 WS-CSV-NET         PIC 9(6).99.
+       01 WS-CSV-YTD-GROSS   PIC 9(9).99.
+       01 WS-CSV-YTD-NET     PIC 9(9).99.
+       01 WS-CSV-BUILD       PIC X(80).
 
-      *> --- Sample employee data table ---
-       01 WS-EMP-DATA.
-          05 FILLER PIC X(46)
-              VALUE "E001 Sarah Connor       Engineering  085000".
-          05 FILLER PIC X(46)
-              VALUE "E002 John Smith         Sales        062000".
-          05 FILLER PIC X(46)
-              VALUE "E003 Lisa Park          Marketing    071000".
-          05 FILLER PIC X(46)
-              VALUE "E004 Mike Chen          Engineering  093000".
-          05 FILLER PIC X(46)
-              VALUE "E005 Anna Lee           Sales        058000".
-          05 FILLER PIC X(46)
-              VALUE "E006 Tom Harris         Marketing    067000".
-
-       01 WS-EMP-TABLE REDEFINES WS-EMP-DATA.
-          05 WS-EMP-ENTRY OCCURS 6 TIMES.
-             10 WS-E-ID      PIC X(5).
-             10 WS-E-NAME    PIC X(16).
-             10 WS-E-DEPT    PIC X(13).
-             10 WS-E-SAL     PIC 9(6).
-             10 FILLER       PIC X(6).
+      *> --- Year-to-date master ---
+       01 WS-YTD-STATUS      PIC XX.
+       01 WS-YTD-FOR-BRACKET PIC 9(9)V99.
+
+      *> --- Currency conversion: employees can be paid in a
+      *>     currency other than USD, so gross/tax/net roll up
+      *>     into a common USD-equivalent figure for YTD tracking
+      *>     and the consolidated totals, while the detail line
+      *>     still shows the employee their own pay in their own
+      *>     currency ---
+       01 WS-CURRENCY-DATA.
+          05 FILLER PIC X(3)      VALUE "USD".
+          05 FILLER PIC 9(3)V9999 VALUE 1.0000.
+          05 FILLER PIC X(3)      VALUE "EUR".
+          05 FILLER PIC 9(3)V9999 VALUE 1.0800.
+          05 FILLER PIC X(3)      VALUE "GBP".
+          05 FILLER PIC 9(3)V9999 VALUE 1.2700.
+          05 FILLER PIC X(3)      VALUE "JPY".
+          05 FILLER PIC 9(3)V9999 VALUE 0.0067.
+       01 WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-DATA.
+          05 WS-CURR-ENTRY OCCURS 4 TIMES
+             INDEXED BY WS-CURR-IDX.
+             10 WS-CURR-CODE  PIC X(3).
+             10 WS-CURR-RATE  PIC 9(3)V9999.
+
+       01 WS-EXCH-RATE       PIC 9(3)V9999.
+       01 WS-GROSS-USD       PIC 9(9)V99.
+       01 WS-NET-USD         PIC 9(9)V99.
+       01 WS-TAX-LOCAL       PIC 9(6)V99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM 0500-CREATE-SAMPLE-EMPLOYEES.
+
            OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT CSV-FILE.
+           OPEN INPUT EMPLOYEE-FILE.
+           PERFORM 1050-OPEN-YTD-MASTER.
            PERFORM 1000-WRITE-HEADER.
+           MOVE
+             "ID,Name,Department,Cur,Gross,Net,YTD Gross,YTD Net (USD)"
+               TO CSV-LINE.
+           WRITE CSV-LINE.
 
-           PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I > 6
+           READ EMPLOYEE-FILE
+               AT END SET EMP-END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL EMP-END-OF-FILE
                PERFORM 2000-WRITE-DETAIL
+               READ EMPLOYEE-FILE
+                   AT END SET EMP-END-OF-FILE TO TRUE
+               END-READ
            END-PERFORM.
 
            PERFORM 3000-WRITE-FOOTER.
+           CLOSE EMPLOYEE-FILE.
            CLOSE REPORT-FILE.
+           CLOSE CSV-FILE.
+           CLOSE YTD-MASTER.
 
            DISPLAY "Report written to payroll-report.txt".
+           DISPLAY "CSV export written to payroll-report.csv".
 
       *>   Show it on screen
            DISPLAY SPACES.
            PERFORM 4000-DISPLAY-REPORT.
            STOP RUN.
 
+      *> --- Seed the employee master the first time this runs;
+      *>     an employees.dat that already exists (hand-edited,
+      *>     or staged by SEQFILES) is reported from as-is so a
+      *>     raise or a new hire never has to be recompiled in ---
+       0500-CREATE-SAMPLE-EMPLOYEES.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMP-STATUS = "00"
+               CLOSE EMPLOYEE-FILE
+           ELSE
+               PERFORM 0550-WRITE-SEED-EMPLOYEES
+           END-IF.
+
+      *> --- Sample employee records (first run only) ---
+       0550-WRITE-SEED-EMPLOYEES.
+           OPEN OUTPUT EMPLOYEE-FILE.
+
+           MOVE "E001,Sarah Connor    ,Engineering  ,085000,M,USD"
+               TO EMP-RECORD.
+           WRITE EMP-RECORD.
+
+           MOVE "E002,John Smith      ,Sales        ,062000,S,USD"
+               TO EMP-RECORD.
+           WRITE EMP-RECORD.
+
+           MOVE "E003,Lisa Park       ,Marketing    ,071000,S,EUR"
+               TO EMP-RECORD.
+           WRITE EMP-RECORD.
+
+           MOVE "E004,Mike Chen       ,Engineering  ,093000,M,USD"
+               TO EMP-RECORD.
+           WRITE EMP-RECORD.
+
+           MOVE "E005,Anna Lee        ,Sales        ,058000,M,GBP"
+               TO EMP-RECORD.
+           WRITE EMP-RECORD.
+
+           MOVE "E006,Tom Harris      ,Marketing    ,067000,S,USD"
+               TO EMP-RECORD.
+           WRITE EMP-RECORD.
+
+           CLOSE EMPLOYEE-FILE.
+
+      *> --- Open the YTD master, creating it on the first run ---
+       1050-OPEN-YTD-MASTER.
+           OPEN I-O YTD-MASTER.
+           IF WS-YTD-STATUS NOT = "00"
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF.
+
       *> --- Page header ---
        1000-WRITE-HEADER.
            WRITE PRINT-LINE FROM WS-TITLE-LINE
@@ -169,24 +326,148 @@
                PERFORM 1000-WRITE-HEADER
            END-IF.
 
-           MOVE WS-E-ID(WS-I)   TO WS-DT-ID.
-           MOVE WS-E-NAME(WS-I) TO WS-DT-NAME.
-           MOVE WS-E-DEPT(WS-I) TO WS-DT-DEPT.
+           MOVE EMP-ID   TO WS-DT-ID.
+           MOVE EMP-NAME TO WS-DT-NAME.
+           MOVE EMP-DEPT TO WS-DT-DEPT.
+
+           MOVE EMP-SALARY TO WS-GROSS.
+           PERFORM 2130-LOOKUP-EXCHANGE-RATE.
+           COMPUTE WS-GROSS-USD ROUNDED =
+               WS-GROSS * WS-EXCH-RATE.
 
-           MOVE WS-E-SAL(WS-I)  TO WS-GROSS.
-           COMPUTE WS-NET = WS-GROSS * 0.75.
+           PERFORM 2140-READ-PRIOR-YTD.
+           ADD WS-GROSS-USD TO YTD-GROSS
+               GIVING WS-YTD-FOR-BRACKET.
+
+      *>   Real net pay via the shared tax calculator,
+      *>   the same subprogram lesson 13's payroll uses.
+      *>   Bracket is chosen off cumulative YTD earnings, not
+      *>   just this one check. Tax is figured on the USD
+      *>   equivalent so brackets mean the same thing for every
+      *>   employee, then converted back to the employee's own
+      *>   currency for their net pay.
+           CALL "TAXCALC" USING
+               BY CONTENT   WS-GROSS-USD
+               BY CONTENT   EMP-FILING-STATUS
+               BY CONTENT   WS-YTD-FOR-BRACKET
+               BY REFERENCE WS-TAX-RATE
+               BY REFERENCE WS-TAX-AMOUNT
+           END-CALL.
+           COMPUTE WS-TAX-LOCAL ROUNDED =
+               WS-TAX-AMOUNT / WS-EXCH-RATE.
+           COMPUTE WS-NET = WS-GROSS - WS-TAX-LOCAL.
+           COMPUTE WS-NET-USD = WS-GROSS-USD - WS-TAX-AMOUNT.
 
            MOVE WS-GROSS TO WS-DT-GROSS.
            MOVE WS-NET   TO WS-DT-NET.
+           MOVE EMP-CURRENCY TO WS-DT-CURR.
 
            WRITE PRINT-LINE FROM WS-DETAIL-LINE
                AFTER ADVANCING 1 LINE.
 
-           ADD WS-GROSS TO WS-TOTAL-GROSS.
-           ADD WS-NET   TO WS-TOTAL-NET.
-           ADD 1        TO WS-EMP-COUNT.
+           PERFORM 2150-UPDATE-YTD.
+
+           MOVE WS-GROSS TO WS-CSV-GROSS.
+           MOVE WS-NET   TO WS-CSV-NET.
+           MOVE YTD-GROSS TO WS-CSV-YTD-GROSS.
+           MOVE YTD-NET   TO WS-CSV-YTD-NET.
+           MOVE SPACES TO WS-CSV-BUILD.
+           STRING
+               EMP-ID DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               EMP-NAME DELIMITED BY "  "
+               "," DELIMITED BY SIZE
+               EMP-DEPT DELIMITED BY "  "
+               "," DELIMITED BY SIZE
+               EMP-CURRENCY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-GROSS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-NET DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-YTD-GROSS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-YTD-NET DELIMITED BY SIZE
+               INTO WS-CSV-BUILD
+           END-STRING
+           MOVE WS-CSV-BUILD TO CSV-LINE.
+           WRITE CSV-LINE.
+
+           ADD WS-GROSS-USD TO WS-TOTAL-GROSS.
+           ADD WS-NET-USD   TO WS-TOTAL-NET.
+           ADD 1            TO WS-EMP-COUNT.
            ADD 1        TO WS-LINE-COUNT.
 
+           PERFORM 2100-UPDATE-DEPT-TOTALS.
+
+      *> --- Fetch this employee's YTD-to-date-so-far, creating
+      *>     an empty record the first time they're seen ---
+       2140-READ-PRIOR-YTD.
+           MOVE EMP-ID TO YTD-EMP-ID.
+           READ YTD-MASTER
+               KEY IS YTD-EMP-ID
+               INVALID KEY
+                   MOVE 0 TO YTD-GROSS
+                   MOVE 0 TO YTD-NET
+                   MOVE 0 TO YTD-TAX
+           END-READ.
+
+      *> --- Roll this period's pay into the employee's YTD record.
+      *>     YTD-GROSS/YTD-NET/YTD-TAX are kept in USD so an
+      *>     employee's running total means the same thing
+      *>     pay period to pay period even if their currency
+      *>     were ever to change ---
+       2150-UPDATE-YTD.
+           ADD WS-GROSS-USD  TO YTD-GROSS.
+           ADD WS-NET-USD    TO YTD-NET.
+           ADD WS-TAX-AMOUNT TO YTD-TAX.
+
+           IF WS-YTD-STATUS = "23"
+               WRITE YTD-RECORD
+           ELSE
+               REWRITE YTD-RECORD
+           END-IF.
+
+      *> --- Find (or create) this employee's department entry
+      *>     in the subtotal table and roll their pay into it ---
+       2100-UPDATE-DEPT-TOTALS.
+           MOVE 0 TO WS-DEPT-MATCH-IDX.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DPT-NAME(WS-DEPT-IDX) = EMP-DEPT
+                   SET WS-DEPT-MATCH-IDX TO WS-DEPT-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-DEPT-MATCH-IDX = 0
+               IF WS-DEPT-COUNT < 10
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE EMP-DEPT TO WS-DPT-NAME(WS-DEPT-COUNT)
+                   MOVE 0 TO WS-DPT-CNT(WS-DEPT-COUNT)
+                   MOVE 0 TO WS-DPT-GROSS(WS-DEPT-COUNT)
+                   MOVE 0 TO WS-DPT-NET(WS-DEPT-COUNT)
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-MATCH-IDX
+               END-IF
+           END-IF.
+
+           IF WS-DEPT-MATCH-IDX NOT = 0
+               ADD 1            TO WS-DPT-CNT(WS-DEPT-MATCH-IDX)
+               ADD WS-GROSS-USD TO WS-DPT-GROSS(WS-DEPT-MATCH-IDX)
+               ADD WS-NET-USD   TO WS-DPT-NET(WS-DEPT-MATCH-IDX)
+           END-IF.
+
+      *> --- Find this employee's exchange rate to USD from the
+      *>     currency table; unrecognized/blank codes default
+      *>     to 1.0000 (treated as USD) ---
+       2130-LOOKUP-EXCHANGE-RATE.
+           MOVE 1.0000 TO WS-EXCH-RATE.
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > 4
+               IF WS-CURR-CODE(WS-CURR-IDX) = EMP-CURRENCY
+                   MOVE WS-CURR-RATE(WS-CURR-IDX) TO WS-EXCH-RATE
+               END-IF
+           END-PERFORM.
+
       *> --- Report footer ---
        3000-WRITE-FOOTER.
            WRITE PRINT-LINE FROM WS-DASH-LINE
@@ -199,6 +480,35 @@
            WRITE PRINT-LINE FROM WS-COUNT-LINE
                AFTER ADVANCING 1 LINE.
 
+           PERFORM 3100-WRITE-DEPT-SUBTOTALS.
+
+      *> --- One line per department: count, gross, net ---
+       3100-WRITE-DEPT-SUBTOTALS.
+           WRITE PRINT-LINE FROM WS-DASH-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRINT-LINE FROM WS-DEPT-HEADER-LINE
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE WS-DPT-CNT(WS-DEPT-IDX)   TO WS-DISP-DEPT-CNT
+               MOVE WS-DPT-GROSS(WS-DEPT-IDX) TO WS-DISP-DEPT-GROSS
+               MOVE WS-DPT-NET(WS-DEPT-IDX)   TO WS-DISP-DEPT-NET
+               STRING
+                   "  " DELIMITED BY SIZE
+                   WS-DPT-NAME(WS-DEPT-IDX) DELIMITED BY SIZE
+                   " Count: " DELIMITED BY SIZE
+                   WS-DISP-DEPT-CNT DELIMITED BY SIZE
+                   " Gross: " DELIMITED BY SIZE
+                   WS-DISP-DEPT-GROSS DELIMITED BY SIZE
+                   " Net: " DELIMITED BY SIZE
+                   WS-DISP-DEPT-NET DELIMITED BY SIZE
+                   INTO WS-DEPT-SUB-LINE
+               END-STRING
+               WRITE PRINT-LINE FROM WS-DEPT-SUB-LINE
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
       *> --- Display the report file on screen ---
        4000-DISPLAY-REPORT.
            OPEN INPUT REPORT-FILE.
